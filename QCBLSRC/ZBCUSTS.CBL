@@ -54,6 +54,28 @@
                RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
                FILE STATUS IS CUSTS-FILE-STATUS.
 
+           SELECT CUSHST-FILE
+               ASSIGN TO DATABASE-CUSHST
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               FILE STATUS IS CUSHST-FILE-STATUS.
+
+           SELECT ORDHDR-FILE
+               ASSIGN TO DATABASE-ORDHDR
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+                        WITH DUPLICATES
+               FILE STATUS IS ORDHDR-FILE-STATUS.
+
+           SELECT SHPTOA-FILE
+               ASSIGN TO DATABASE-SHPTOA
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               FILE STATUS IS SHPTOA-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -86,12 +108,30 @@
        01  CUSFL3-RECORD.
            COPY DDS-RCUSF  OF  CUSFL3.
 
+       FD  CUSHST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSHST-RECORD.
+           COPY DDS-CUSHSTR OF CUSHST.
+
+       FD  ORDHDR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDHDR-RECORD.
+           COPY DDS-RORDHDR OF ORDHDR.
+
+       FD  SHPTOA-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SHPTOA-RECORD.
+           COPY DDS-RSHPTO  OF  SHPTOA.
+
        WORKING-STORAGE SECTION.
        01  MSGID                       PIC X(7).
        01  WS-ERRMSG                   PIC X(132).
        01  WS-PAGENO                   PIC S9(2).
-       01  WS-NO-OF-PAGES              PIC S9(2) VALUE 2.
+       01  WS-NO-OF-PAGES              PIC S9(2) VALUE 3.
        01  CUSTS-FILE-STATUS           PIC X(2) VALUE SPACES.
+       01  CUSHST-FILE-STATUS          PIC X(2) VALUE SPACES.
+       01  ORDHDR-FILE-STATUS          PIC X(2) VALUE SPACES.
+       01  SHPTOA-FILE-STATUS          PIC X(2) VALUE SPACES.
        01  WS-VARIABLES.
            02  WS-ERROR                PIC X   VALUE SPACE.
            02  WS-SDIFF                PIC S9(12)V99.
@@ -109,8 +149,59 @@
            02  RECORD-FOUND           PIC  X VALUE SPACES.
            02  RECORD-PROCESS         PIC  X VALUE SPACES.
            02  RECORD-FOUND-CUSFL3    PIC  X VALUE SPACES.
+           02  RECORD-FOUND-ORDHDR    PIC  X VALUE SPACES.
+           02  RECORD-FOUND-SHPTOA    PIC  X VALUE SPACES.
+           02  RECORD-FOUND-CUSHST    PIC  X VALUE SPACES.
+           02  WS-DELETE-OK           PIC  X VALUE SPACES.
+           02  WS-SHPTO-DONE          PIC  X VALUE SPACES.
+           02  WS-SHPTO-NEXT-SEQNO    PIC 9(03) VALUE 0.
+           02  WS-TOP-KEY             PIC X(05) VALUE SPACES.
+           02  WS-BOTTOM-KEY          PIC X(05) VALUE SPACES.
+           02  WS-BACK-KEY            PIC X(05) VALUE SPACES.
+           02  WS-BACK-COUNT          PIC 99 VALUE 0.
+           02  WS-SRCNAM-LEN          PIC 99 VALUE 0.
+           02  WS-NAME-FOUND          PIC X VALUE SPACES.
        01  WSCUSPRM                   PIC 9(5).
 
+      * BEFORE-IMAGE OF THE CUSTOMER RECORD, SAVED BY CHGREC2-ROUTINE
+      * AHEAD OF MVSCDB-ROUTINE SO THE AUDIT TRAIL CAN COMPARE OLD
+      * VALUES AGAINST NEW.
+       01  WS-CUSTS-BEFORE.
+           COPY DDS-CUSTSR      OF  CUSTS.
+
+       01  WS-AUDIT-VARIABLES.
+           02  WS-HSEQNO               PIC 9(07) VALUE 0.
+           02  WS-USER-ID              PIC X(10) VALUE SPACES.
+           02  WS-SYS-DATE             PIC 9(08) VALUE 0.
+           02  WS-SYS-TIME             PIC 9(08) VALUE 0.
+           02  WS-SYS-TIME-HHMMSS REDEFINES WS-SYS-TIME.
+               03  WS-SYS-TIME-HMS     PIC 9(06).
+               03  WS-SYS-TIME-HH      PIC 9(02).
+           02  WS-OVR-USER-ID          PIC X(10) VALUE SPACES.
+           02  WS-OVR-REASON-CODE      PIC X(04) VALUE SPACES.
+           02  WS-SUPVR-OK             PIC X(01) VALUE SPACES.
+           02  WS-AUD-FLDNM            PIC X(10) VALUE SPACES.
+           02  WS-AUD-OLDVAL           PIC X(30) VALUE SPACES.
+           02  WS-AUD-NEWVAL           PIC X(30) VALUE SPACES.
+           02  WS-AUD-EDIT-AMT         PIC Z,ZZZ,ZZ9.99-.
+
+      * SHIP-TO ADD/DELETE UNDO LOG, BUILT WHILE CHGREC-ROUTINE/
+      * CHGREC2-ROUTINE ARE RUNNING FOR ONE CUSTOMER. DISPLAY-SHPTO-
+      * PAGE COMMITS SHPTOA-FILE ADDS AND DELETES IMMEDIATELY, SO IF
+      * THE OVERALL MAINTENANCE CYCLE IS CANCELLED BEFORE THE CUSTOMER
+      * RECORD ITSELF IS CONFIRMED, ROLLBACK-SHPTO-ROUTINE REPLAYS
+      * THESE ENTRIES BACKWARDS TO UNDO THEM.
+       01  WS-SHPTO-UNDO-VARIABLES.
+           02  MAX-SHPTO-UNDO          PIC 99 VALUE 20.
+           02  WS-SHPTO-UNDO-CNT       PIC 99 VALUE 0.
+           02  WS-UNDO-ACTION-TO-SAVE  PIC X(03) VALUE SPACES.
+           02  WS-SHPTO-UNDO-ENTRY  OCCURS 1 TO 20 TIMES
+                                     DEPENDING ON WS-SHPTO-UNDO-CNT
+                                     INDEXED BY UNDO-IDX.
+               03  WS-UNDO-ACTION       PIC X(03).
+               03  WS-UNDO-RECORD.
+                   COPY DDS-RSHPTO  OF  SHPTOA.
+
        01  WS-FLAGS.
            02  SFL-STATUS PIC XX.
               88 SFL-FULL VALUE "9M".
@@ -123,6 +214,7 @@
            COPY DDS-ZZFT01-INDICATORS     OF  CBCUSTSD.
            COPY DDS-ZZFT02-INDICATORS     OF  CBCUSTSD
                   REPLACING IN94 BY IN95.
+           COPY DDS-ZZFT03-INDICATORS     OF  CBCUSTSD.
 
        01  WS-CONSTANTS.
            02  MAX-SFL-RECORDS  PIC 99 VALUE 50.
@@ -176,6 +268,12 @@
        01  ZZFT02-OUT.
            COPY DDS-ZZFT02-O        OF CBCUSTSD
                REPLACING ZMSAGE  BY  FT02-ZMSAGE.
+       01  ZZFT03-IN.
+           COPY DDS-ZZFT03-I        OF CBCUSTSD
+               REPLACING ZMSAGE  BY  FT03-ZMSAGE.
+       01  ZZFT03-OUT.
+           COPY DDS-ZZFT03-O        OF CBCUSTSD
+               REPLACING ZMSAGE  BY  FT03-ZMSAGE.
 
        01  SCRN-CONTROL.
            02 FUNCT       PIC XX.
@@ -238,16 +336,21 @@
        CREATE-SFL-FILE.
            MOVE  0  TO  RECNO.
            MOVE  SPACES  TO  WS-STATUS.
+           MOVE  SPACES  TO  WS-TOP-KEY  WS-BOTTOM-KEY.
            PERFORM  FILL-SFL-FILE     THRU   FSFLF-EXIT
                     UNTIL   RECORD-FOUND-CUSTS = "N".
        CSFLF-EXIT.   EXIT.
 
        FILL-SFL-FILE.
-           IF  RECNO > MAX-SFL-RECORDS
+           IF  RECNO NOT < MAX-SFL-RECORDS
                MOVE "N"   TO  RECORD-FOUND-CUSTS
                GO  FSFLF-EXIT.
            PERFORM  MOVE-CUSTS-TO-SFL   THRU   MCTSFL-EXIT.
            ADD  1  TO  RECNO
+           IF  RECNO = 1
+               MOVE  XWBCCD OF CUSTS-RECORD  TO  WS-TOP-KEY
+           END-IF.
+           MOVE  XWBCCD OF CUSTS-RECORD  TO  WS-BOTTOM-KEY.
            PERFORM   WRITE-SFL-RECORD   THRU   WSFLR-EXIT.
            PERFORM   READ-NEXT-CUSTS-FILE          THRU  RNDTLF-EXIT.
        FSFLF-EXIT. EXIT.
@@ -257,7 +360,7 @@
                                             NUMERIC      BY ZEROS.
            PERFORM  VARYING I FROM 1 BY 1
                     UNTIL   I      >  NEW-LINES
-                    OR      RECNO  >  MAX-SFL-RECORDS
+                    OR      RECNO  NOT <  MAX-SFL-RECORDS
              ADD   1       TO  RECNO
       **     MOVE  "E"     TO  STAT OF ZZSF01-O
              PERFORM  WRITE-SFL-RECORD  THRU   WSFLR-EXIT
@@ -275,6 +378,13 @@
                 CONTINUE
       *    WHEN REFRESH-KEY
       *         CONTINUE
+           WHEN ROLLUP-KEY
+                PERFORM ROLLUP-ROUTINE    THRU  ROLLUP-EXIT
+           WHEN ROLLDOWN-KEY
+                PERFORM ROLLDOWN-ROUTINE  THRU  ROLLDN-EXIT
+           WHEN SRCCCD OF ZZCT01-I NOT = SPACES
+             OR SRCNAM OF ZZCT01-I NOT = SPACES
+                PERFORM SEARCH-POSITION-ROUTINE  THRU  SRCHPOS-EXIT
            WHEN OTHER
                 PERFORM PROCESS-SFL-RECORD  THRU  PSFLR-EXIT
                           UNTIL  RECORD-FOUND-SFL = "N"
@@ -282,6 +392,140 @@
            END-EVALUATE.
        DSFLF-EXIT.   EXIT.
 
+      *�Page forward - reposition just past the last customer shown
+      *�on the current page and reload the subfile from there.
+       ROLLUP-ROUTINE.
+           IF  WS-BOTTOM-KEY = SPACES
+               MOVE "You are at the bottom of the list." TO ZMSAGE
+               GO ROLLUP-EXIT
+           END-IF.
+           MOVE  WS-BOTTOM-KEY  TO  XWBCCD OF CUSTS-RECORD.
+           START  CUSTS-FILE  KEY  >  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-CUSTS
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-CUSTS
+           END-START.
+           IF  RECORD-FOUND-CUSTS = "N"
+               MOVE "You are at the bottom of the list." TO ZMSAGE
+               GO ROLLUP-EXIT
+           END-IF.
+           PERFORM  READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+           IF  RECORD-FOUND-CUSTS = "N"
+               MOVE "You are at the bottom of the list." TO ZMSAGE
+               GO ROLLUP-EXIT
+           END-IF.
+           PERFORM  CLEAR-SFL-ROUTINE  THRU  CLRSFL-EXIT.
+           PERFORM  CREATE-SFL-FILE    THRU  CSFLF-EXIT.
+       ROLLUP-EXIT.  EXIT.
+
+      *�Page backward - step back up to MAX-SFL-RECORDS keys ahead of
+      *�the first customer shown on the current page, then reload the
+      *�subfile forward from the earliest key found.
+       ROLLDOWN-ROUTINE.
+           IF  WS-TOP-KEY = SPACES
+               MOVE "You are at the top of the list." TO ZMSAGE
+               GO ROLLDN-EXIT
+           END-IF.
+           MOVE  WS-TOP-KEY  TO  XWBCCD OF CUSTS-RECORD.
+           START  CUSTS-FILE  KEY  <  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-CUSTS
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-CUSTS
+           END-START.
+           IF  RECORD-FOUND-CUSTS = "N"
+               MOVE "You are at the top of the list." TO ZMSAGE
+               GO ROLLDN-EXIT
+           END-IF.
+           MOVE  0  TO  WS-BACK-COUNT.
+           PERFORM  READ-PREVIOUS-CUSTS-FILE  THRU  RPDTLF-EXIT
+                    UNTIL  RECORD-FOUND-CUSTS = "N"
+                    OR     WS-BACK-COUNT  NOT <  MAX-SFL-RECORDS.
+           IF  WS-BACK-COUNT = 0
+               MOVE "You are at the top of the list." TO ZMSAGE
+               GO ROLLDN-EXIT
+           END-IF.
+           MOVE  WS-BACK-KEY  TO  XWBCCD OF CUSTS-RECORD.
+           PERFORM  START-CUSTS-FILE      THRU  SDTLF-EXIT.
+           PERFORM  READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+           PERFORM  CLEAR-SFL-ROUTINE     THRU  CLRSFL-EXIT.
+           PERFORM  CREATE-SFL-FILE       THRU  CSFLF-EXIT.
+       ROLLDN-EXIT.  EXIT.
+
+       READ-PREVIOUS-CUSTS-FILE.
+           READ  CUSTS-FILE  PREVIOUS RECORD
+              AT END  MOVE "N"  TO  RECORD-FOUND-CUSTS
+              NOT AT END
+                  ADD  1  TO  WS-BACK-COUNT
+                  MOVE  XWBCCD OF CUSTS-RECORD  TO  WS-BACK-KEY.
+       RPDTLF-EXIT.  EXIT.
+
+      *�Clear the displayed subfile without consuming a screen read,
+      *�so a roll key can reload it mid-cycle.
+       CLEAR-SFL-ROUTINE.
+           MOVE  INDIC-ON  TO  IN74.
+           WRITE  DISPLAY-REC  FROM  SFC-OUT  FORMAT "ZZCT01"
+                  INDICATORS ARE ZZCT01-O-INDIC.
+           MOVE  INDIC-OFF  TO  IN74.
+       CLRSFL-EXIT.  EXIT.
+
+      *�Reposition to the customer keyed into the control screen's
+      *�search fields (customer code takes priority over name) and
+      *�reload the subfile starting there.
+       SEARCH-POSITION-ROUTINE.
+           IF  SRCCCD OF ZZCT01-I  NOT = SPACES
+               MOVE  SRCCCD OF ZZCT01-I  TO  XWBCCD OF CUSTS-RECORD
+               PERFORM  START-CUSTS-FILE      THRU  SDTLF-EXIT
+               PERFORM  READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT
+           ELSE
+               PERFORM  SEARCH-BY-NAME-ROUTINE  THRU  SRCHNM-EXIT
+           END-IF.
+           IF  RECORD-FOUND-CUSTS = "N"
+               MOVE "Customer not found." TO ZMSAGE
+               GO SRCHPOS-EXIT
+           END-IF.
+           PERFORM  CLEAR-SFL-ROUTINE  THRU  CLRSFL-EXIT.
+           PERFORM  CREATE-SFL-FILE    THRU  CSFLF-EXIT.
+           MOVE  SPACES  TO  SRCCCD OF ZZCT01-O  SRCNAM OF ZZCT01-O.
+       SRCHPOS-EXIT.  EXIT.
+
+      *�Find the length of the typed name-prefix search value, then
+      *�scan forward from the start of the file for the first
+      *�customer whose name begins with it.
+       FIND-SRCNAM-LENGTH-ROUTINE.
+           MOVE  15  TO  WS-SRCNAM-LEN.
+           PERFORM  UNTIL  WS-SRCNAM-LEN = 0
+                        OR SRCNAM OF ZZCT01-I (WS-SRCNAM-LEN:1)
+                              NOT = SPACE
+               SUBTRACT  1  FROM  WS-SRCNAM-LEN
+           END-PERFORM.
+       FSNML-EXIT.  EXIT.
+
+       SEARCH-BY-NAME-ROUTINE.
+           PERFORM  FIND-SRCNAM-LENGTH-ROUTINE  THRU  FSNML-EXIT.
+           MOVE  SPACES  TO  WS-NAME-FOUND.
+           IF  WS-SRCNAM-LEN = 0
+               MOVE  "N"  TO  RECORD-FOUND-CUSTS
+               GO  SRCHNM-EXIT
+           END-IF.
+           MOVE  SPACES  TO  XWBCCD OF CUSTS-RECORD.
+           PERFORM  START-CUSTS-FILE      THRU  SDTLF-EXIT.
+           PERFORM  READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+           PERFORM  UNTIL  RECORD-FOUND-CUSTS = "N"
+                        OR WS-NAME-FOUND = "Y"
+               IF  XWG4TX OF CUSTS-RECORD (1:WS-SRCNAM-LEN)
+                      = SRCNAM OF ZZCT01-I (1:WS-SRCNAM-LEN)
+                   MOVE  "Y"  TO  WS-NAME-FOUND
+               ELSE
+                   PERFORM  READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT
+               END-IF
+           END-PERFORM.
+           IF  WS-NAME-FOUND = "N"
+               MOVE  "N"  TO  RECORD-FOUND-CUSTS
+           END-IF.
+       SRCHNM-EXIT.  EXIT.
+
        PROCESS-SFL-RECORD.
            PERFORM READ-NEXT-SFL-FILE   THRU   RNSFLF-EXIT.
            IF  RECORD-FOUND-SFL = "N"
@@ -291,6 +535,8 @@
       *      WHEN  DSSEL OF ZZSF01-I = "3"
                PERFORM CHGREC-ROUTINE  THRU  CHGREC-EXIT
                PERFORM CHGREC2-ROUTINE  THRU  CHGREC2-EXIT
+             WHEN  DSSEL OF ZZSF01-I = "4"
+               PERFORM DELREC-ROUTINE  THRU  DELREC-EXIT
              WHEN  DSSEL OF ZZSF01-I = "5"
                PERFORM DSPREC-ROUTINE  THRU  DSPREC-EXIT
              WHEN  DSSEL  OF ZZSF01-I = "6"
@@ -391,16 +637,22 @@
                             DISTS-FILE
                             CUSGRP-FILE
                             CUSFL3-FILE
+                            ORDHDR-FILE
                      I-O    CUSTS-FILE
+                            CUSHST-FILE
+                            SHPTOA-FILE
                             DISPLAY-FILE.
 
        CLOSE-FILES.
                CLOSE   CUSTS-FILE
+                       CUSHST-FILE
+                       SHPTOA-FILE
                        DISPLAY-FILE
                        SLMEN-FILE
                        DISTS-FILE
                        CUSGRP-FILE
-                       CUSFL3-FILE.
+                       CUSFL3-FILE
+                       ORDHDR-FILE.
 
        START-READ-NEXT-CUSTS.
            PERFORM  START-CUSTS-FILE   THRU   SDTLF-EXIT.
@@ -458,15 +710,20 @@
            INITIALIZE ZZCT01-O.
 
        CHGREC-ROUTINE.
-           INITIALIZE  ZZFT01-I  ZZFT01-O  ZZFT02-I  ZZFT02-O.
+           INITIALIZE  ZZFT01-I  ZZFT01-O  ZZFT02-I  ZZFT02-O
+                       ZZFT03-I  ZZFT03-O.
+           MOVE 0  TO  WS-SHPTO-UNDO-CNT.
+           MOVE SPACES  TO  WS-OVR-USER-ID  WS-OVR-REASON-CODE.
            MOVE INDIC-OFF  TO   IN94.
            MOVE INDIC-OFF  TO   IN96.
       *    MOVE INDIC-OFF  TO   IN97.
       *    MOVE INDIC-OFF  TO   IN98.
            MOVE "  UPDATE" TO ACTDSP OF ZZFT01-O
-                              ACTDSP OF ZZFT02-O.
+                              ACTDSP OF ZZFT02-O
+                              ACTDSP OF ZZFT03-O.
            PERFORM OFFIND-ROUTINE  THRU OFFIND-EXIT.
            PERFORM GETREC-ROUTINE  THRU GETREC-EXIT.
+           PERFORM GETSHPTO-ROUTINE  THRU  GETSHPTO-EXIT.
 
       *�If no error (Record/File)
            IF RECORD-FOUND-CUSTS = "Y"
@@ -477,14 +734,18 @@
              PERFORM DSPSCNS-ROUTINE  THRU  DSPSCNS-EXIT
              IF IN03 OF ZZFT01-I-INDIC = INDIC-ON
                 OR IN03 OF ZZFT02-I-INDIC = INDIC-ON
+                OR IN03 OF ZZFT03-I-INDIC = INDIC-ON
                   GO CHGREC-EXIT
              END-IF
              IF IN04 OF ZZFT01-I-INDIC = INDIC-ON
                    OR IN04 OF ZZFT02-I-INDIC = INDIC-ON
+                   OR IN04 OF ZZFT03-I-INDIC = INDIC-ON
                    OR IN08 OF ZZFT01-I-INDIC = INDIC-ON
                    OR IN08 OF ZZFT02-I-INDIC = INDIC-ON
+                   OR IN08 OF ZZFT03-I-INDIC = INDIC-ON
                    OR IN09 OF ZZFT01-I-INDIC = INDIC-ON
                    OR IN09 OF ZZFT02-I-INDIC = INDIC-ON
+                   OR IN09 OF ZZFT03-I-INDIC = INDIC-ON
                 GO CHGREC-ROUTINE
              END-IF
 
@@ -511,8 +772,10 @@
        CHGREC2-ROUTINE.
            IF IN03 OF ZZFT01-I-INDIC = INDIC-OFF
                 AND IN03 OF ZZFT02-I-INDIC = INDIC-OFF
+                AND IN03 OF ZZFT03-I-INDIC = INDIC-OFF
                 AND IN12 OF ZZFT01-I-INDIC = INDIC-OFF
                 AND IN12 OF ZZFT02-I-INDIC = INDIC-OFF
+                AND IN12 OF ZZFT03-I-INDIC = INDIC-OFF
       *�Request confirmation
                   MOVE "CONFIRM..." TO ACTDSP OF ZZFT02-O
                   MOVE INDIC-ON  TO IN95 OF ZZFT02-O-INDIC
@@ -524,8 +787,10 @@
                       INDICATORS ARE ZZFT02-I-INDIC
                   IF IN03 OF ZZFT01-I-INDIC = INDIC-OFF
                        AND IN03 OF ZZFT02-I-INDIC = INDIC-OFF
+                       AND IN03 OF ZZFT03-I-INDIC = INDIC-OFF
                        AND IN12 OF ZZFT01-I-INDIC = INDIC-OFF
                        AND IN12 OF ZZFT02-I-INDIC = INDIC-OFF
+                       AND IN12 OF ZZFT03-I-INDIC = INDIC-OFF
                     MOVE XWBCCD OF ZZSF01-I
                                     TO  XWBCCD OF CUSTS-RECORD
                     MOVE "Y" TO RECORD-FOUND-CUSTS
@@ -534,27 +799,132 @@
                           MOVE "N" TO RECORD-FOUND-CUSTS
                     END-READ
                     IF RECORD-FOUND-CUSTS = "Y"
+                       MOVE  CUSTS-RECORD  TO  WS-CUSTS-BEFORE
                        PERFORM MVSCDB-ROUTINE  THRU  MVSCDB-EXIT
                        MOVE "Y" TO RECORD-PROCESS
       *                MOVE "Y" TO RECORD-PROCESS
-                       WRITE CUSTS-RECORD
+                       REWRITE CUSTS-RECORD
                            INVALID KEY
                               MOVE "N" TO RECORD-PROCESS
+                       END-REWRITE
+                       IF RECORD-PROCESS = "Y"
+                          PERFORM  WRITE-AUDIT-TRAIL-ROUTINE
+                                   THRU  AUDTRL-EXIT
+                       END-IF
                     END-IF
+                  ELSE
+      *�Cancelled at the confirmation screen - undo any ship-to
+      *�add/delete made on page 3 during this maintenance cycle.
+                    PERFORM  ROLLBACK-SHPTO-ROUTINE  THRU  RBSHPTO-EXIT
                   END-IF
+           ELSE
+      *�Cancelled on page 1, 2 or 3 before reaching the confirmation
+      *�screen - undo any ship-to add/delete made on page 3.
+               PERFORM  ROLLBACK-SHPTO-ROUTINE  THRU  RBSHPTO-EXIT
            END-IF
              .
        CHGREC2-EXIT. EXIT.
 
+      *****************************************************************
+      *  DELREC-ROUTINE                                               *
+      *  DELETES THE CUSTOMER SHOWN ON THE SELECTED SUBFILE LINE,     *
+      *  REFUSING THE DELETE WHEN THE CUSTOMER HAS ANY OPEN ORDERS    *
+      *  (ORDHDR-FILE) OR A LINKED CUSFL3 ACCOUNT.                    *
+      *****************************************************************
+       DELREC-ROUTINE.
+           MOVE  XWBCCD OF ZZSF01-I  TO  XWBCCD OF CUSTS-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-CUSTS.
+           READ  CUSTS-FILE
+               INVALID KEY
+                  MOVE "N" TO RECORD-FOUND-CUSTS
+           END-READ.
+           IF  RECORD-FOUND-CUSTS = "N"
+               MOVE "Customer record not found." TO ZMSAGE
+               GO DELREC-EXIT
+           END-IF.
+           MOVE  "Y"  TO  WS-DELETE-OK.
+           MOVE  XWBCCD OF CUSTS-RECORD  TO  OHCUCD OF ORDHDR-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-ORDHDR.
+           START  ORDHDR-FILE  KEY  =  EXTERNALLY-DESCRIBED-KEY
+               INVALID KEY
+                  MOVE "N" TO RECORD-FOUND-ORDHDR
+           END-START.
+           PERFORM  UNTIL  RECORD-FOUND-ORDHDR = "N"
+               READ  ORDHDR-FILE  NEXT RECORD
+                   AT END
+                      MOVE "N" TO RECORD-FOUND-ORDHDR
+               END-READ
+               IF  RECORD-FOUND-ORDHDR = "Y"
+                   IF  OHCUCD OF ORDHDR-RECORD NOT
+                                           = XWBCCD OF CUSTS-RECORD
+                       MOVE "N" TO RECORD-FOUND-ORDHDR
+                   ELSE
+                       IF  OHORST OF ORDHDR-RECORD NOT = "C"
+                           MOVE "N" TO WS-DELETE-OK
+                           MOVE "N" TO RECORD-FOUND-ORDHDR
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF  WS-DELETE-OK = "N"
+               MOVE "Customer has open orders and cannot be deleted."
+                                                    TO  ZMSAGE
+               GO DELREC-EXIT
+           END-IF.
+           IF  CUSNO OF CUSTS-RECORD NOT = ZERO
+               MOVE "N" TO WS-DELETE-OK
+               MOVE "Customer has a linked account, cannot delete."
+                                                 TO  ZMSAGE
+               GO DELREC-EXIT
+           END-IF.
+           MOVE  XWBCCD OF CUSTS-RECORD  TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  ZERO  TO  SSEQNO OF SHPTOA-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-SHPTOA.
+           START  SHPTOA-FILE  KEY  NOT <  EXTERNALLY-DESCRIBED-KEY
+                                            OF  SHPTOA-RECORD
+               INVALID KEY
+                  MOVE "N" TO RECORD-FOUND-SHPTOA
+           END-START.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               READ  SHPTOA-FILE  NEXT RECORD
+                   AT END
+                      MOVE "N" TO RECORD-FOUND-SHPTOA
+               END-READ
+               IF  RECORD-FOUND-SHPTOA = "Y"
+                  AND  SWBCCD OF SHPTOA-RECORD NOT
+                                          = XWBCCD OF CUSTS-RECORD
+                   MOVE "N" TO RECORD-FOUND-SHPTOA
+               END-IF
+           END-IF.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               MOVE "N" TO WS-DELETE-OK
+               MOVE "Customer has ship-to addresses, cannot delete."
+                                                 TO  ZMSAGE
+               GO DELREC-EXIT
+           END-IF.
+           DELETE  CUSTS-FILE
+               INVALID KEY
+                  MOVE "N" TO WS-DELETE-OK
+           END-DELETE.
+           IF  WS-DELETE-OK = "N"
+               MOVE "Customer record could not be deleted." TO ZMSAGE
+           ELSE
+               MOVE "Customer deleted."                      TO ZMSAGE
+           END-IF.
+       DELREC-EXIT. EXIT.
+
        DSPREC-ROUTINE.
-           INITIALIZE  ZZFT01-I  ZZFT01-O  ZZFT02-I  ZZFT02-O.
+           INITIALIZE  ZZFT01-I  ZZFT01-O  ZZFT02-I  ZZFT02-O
+                       ZZFT03-I  ZZFT03-O.
            MOVE INDIC-ON   TO   IN94.
            MOVE INDIC-OFF  TO   IN96.
       ***  MOVE INDIC-OFF  TO   IN97.
            MOVE "DISPLAY" TO ACTDSP OF ZZFT01-O
-                             ACTDSP OF ZZFT02-O.
+                             ACTDSP OF ZZFT02-O
+                             ACTDSP OF ZZFT03-O.
            PERFORM OFFIND-ROUTINE  THRU OFFIND-EXIT.
            PERFORM GETREC-ROUTINE  THRU GETREC-EXIT.
+           PERFORM GETSHPTO-ROUTINE  THRU  GETSHPTO-EXIT.
            MOVE 1 TO WS-PAGENO.
            PERFORM UNTIL  WS-PAGENO > WS-NO-OF-PAGES
                PERFORM DSPSCNS-ROUTINE  THRU  DSPSCNS-EXIT
@@ -639,6 +1009,8 @@ MH19M             MOVE CORR ZZCT01-I-INDIC  TO  WS-INPUT-INDIC
                   READ DISPLAY-FILE INTO ZZFT02-IN
                       FORMAT IS "ZZFT02"
       **              INDICATORS ARE ZZFT02-I-INDIC
+              WHEN WS-PAGENO = 3
+                  PERFORM DISPLAY-SHPTO-PAGE  THRU  DSHPTO-EXIT
            END-EVALUATE.
            PERFORM MVSCDB-ROUTINE  THRU  MVSCDB-EXIT.
            CALL "XBCCLMSG".
@@ -800,11 +1172,25 @@ MH19M             MOVE CORR ZZCT01-I-INDIC  TO  WS-INPUT-INDIC
               SUBTRACT ZWGIVA OF ZZFT01-I  FROM ZWIDV0 OF ZZFT02-I
                    GIVING  WS-SDIFF
              IF WS-SDIFF < ZERO
-                 MOVE "Y"  TO  WS-ERROR
-                 MOVE INDIC-ON  TO IN36 OF ZZFT02-O-INDIC
-                 MOVE "OES0373" TO MSGID
-                 CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-                 GO VALID2-EXIT
+                 IF  ZOVRPW OF ZZFT02-I = SPACES
+                     OR  ZOVRRC OF ZZFT02-I = SPACES
+                     MOVE "Y"  TO  WS-ERROR
+                     MOVE INDIC-ON  TO IN36 OF ZZFT02-O-INDIC
+                     MOVE "OES0373" TO MSGID
+                     CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+                     GO VALID2-EXIT
+                 END-IF
+                 CALL "RTNSUPVR"  USING  ZOVRPW OF ZZFT02-I
+                                         WS-SUPVR-OK
+                 IF  WS-SUPVR-OK NOT = "Y"
+                     MOVE "Y"  TO  WS-ERROR
+                     MOVE INDIC-ON  TO IN38 OF ZZFT02-O-INDIC
+                     MOVE "OES0374" TO MSGID
+                     CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+                     GO VALID2-EXIT
+                 END-IF
+                 MOVE  ZOVRRC OF ZZFT02-I  TO  WS-OVR-REASON-CODE
+                 CALL "RTNUSRID" USING WS-OVR-USER-ID
              END-IF
            END-IF
 
@@ -875,6 +1261,654 @@ MH19M             MOVE CORR ZZCT01-I-INDIC  TO  WS-INPUT-INDIC
            MOVE ZCUSNO  OF ZZFT02-O  TO  CUSNO  OF CUSTS-RECORD.
        MVSCDB-EXIT. EXIT.
 
+      *****************************************************************
+      *  WRITE-AUDIT-TRAIL-ROUTINE                                    *
+      *  COMPARES THE BEFORE-IMAGE SAVED BY CHGREC2-ROUTINE AGAINST   *
+      *  THE JUST-WRITTEN CUSTS-RECORD AND WRITES ONE CUSHST-RECORD   *
+      *  PER CHANGED FIELD, CAPTURING WHO/WHEN FOR EACH CHANGE.       *
+      *****************************************************************
+       WRITE-AUDIT-TRAIL-ROUTINE.
+           ACCEPT  WS-SYS-DATE  FROM  DATE YYYYMMDD.
+           ACCEPT  WS-SYS-TIME  FROM  TIME.
+           CALL "RTNUSRID" USING WS-USER-ID.
+           PERFORM  NEXT-HSEQNO-ROUTINE  THRU  NXTHSQ-EXIT.
+           IF XWG4TX OF WS-CUSTS-BEFORE NOT = XWG4TX OF CUSTS-RECORD
+              MOVE "XWG4TX"            TO  WS-AUD-FLDNM
+              MOVE XWG4TX OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWG4TX OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWBNCD OF WS-CUSTS-BEFORE NOT = XWBNCD OF CUSTS-RECORD
+              MOVE "XWBNCD"            TO  WS-AUD-FLDNM
+              MOVE XWBNCD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWBNCD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF PERSON OF WS-CUSTS-BEFORE NOT = PERSON OF CUSTS-RECORD
+              MOVE "PERSON"            TO  WS-AUD-FLDNM
+              MOVE PERSON OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE PERSON OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF DSDCDE OF WS-CUSTS-BEFORE NOT = DSDCDE OF CUSTS-RECORD
+              MOVE "DSDCDE"            TO  WS-AUD-FLDNM
+              MOVE DSDCDE OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE DSDCDE OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWBTCD OF WS-CUSTS-BEFORE NOT = XWBTCD OF CUSTS-RECORD
+              MOVE "XWBTCD"            TO  WS-AUD-FLDNM
+              MOVE XWBTCD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWBTCD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWGIVA OF WS-CUSTS-BEFORE NOT = XWGIVA OF CUSTS-RECORD
+              MOVE "XWGIVA"            TO  WS-AUD-FLDNM
+              MOVE XWGIVA OF WS-CUSTS-BEFORE  TO  WS-AUD-EDIT-AMT
+              MOVE WS-AUD-EDIT-AMT            TO  WS-AUD-OLDVAL
+              MOVE XWGIVA OF CUSTS-RECORD     TO  WS-AUD-EDIT-AMT
+              MOVE WS-AUD-EDIT-AMT            TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWHITX OF WS-CUSTS-BEFORE NOT = XWHITX OF CUSTS-RECORD
+              MOVE "XWHITX"            TO  WS-AUD-FLDNM
+              MOVE XWHITX OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWHITX OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWE0NB OF WS-CUSTS-BEFORE NOT = XWE0NB OF CUSTS-RECORD
+              MOVE "XWE0NB"            TO  WS-AUD-FLDNM
+              MOVE XWE0NB OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWE0NB OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWJUN0 OF WS-CUSTS-BEFORE NOT = XWJUN0 OF CUSTS-RECORD
+              MOVE "XWJUN0"            TO  WS-AUD-FLDNM
+              MOVE XWJUN0 OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWJUN0 OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWDVCD OF WS-CUSTS-BEFORE NOT = XWDVCD OF CUSTS-RECORD
+              MOVE "XWDVCD"            TO  WS-AUD-FLDNM
+              MOVE XWDVCD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWDVCD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWC7ST OF WS-CUSTS-BEFORE NOT = XWC7ST OF CUSTS-RECORD
+              MOVE "XWC7ST"            TO  WS-AUD-FLDNM
+              MOVE XWC7ST OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWC7ST OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWDAST OF WS-CUSTS-BEFORE NOT = XWDAST OF CUSTS-RECORD
+              MOVE "XWDAST"            TO  WS-AUD-FLDNM
+              MOVE XWDAST OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWDAST OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWB2CD OF WS-CUSTS-BEFORE NOT = XWB2CD OF CUSTS-RECORD
+              MOVE "XWB2CD"            TO  WS-AUD-FLDNM
+              MOVE XWB2CD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWB2CD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWB3CD OF WS-CUSTS-BEFORE NOT = XWB3CD OF CUSTS-RECORD
+              MOVE "XWB3CD"            TO  WS-AUD-FLDNM
+              MOVE XWB3CD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWB3CD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWAOCD OF WS-CUSTS-BEFORE NOT = XWAOCD OF CUSTS-RECORD
+              MOVE "XWAOCD"            TO  WS-AUD-FLDNM
+              MOVE XWAOCD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWAOCD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWBBCD OF WS-CUSTS-BEFORE NOT = XWBBCD OF CUSTS-RECORD
+              MOVE "XWBBCD"            TO  WS-AUD-FLDNM
+              MOVE XWBBCD OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWBBCD OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWG4T0 OF WS-CUSTS-BEFORE NOT = XWG4T0 OF CUSTS-RECORD
+              MOVE "XWG4T0"            TO  WS-AUD-FLDNM
+              MOVE XWG4T0 OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWG4T0 OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF CUSNO  OF WS-CUSTS-BEFORE NOT = CUSNO  OF CUSTS-RECORD
+              MOVE "CUSNO"             TO  WS-AUD-FLDNM
+              MOVE CUSNO  OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE CUSNO  OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWBPD0 OF WS-CUSTS-BEFORE NOT = XWBPD0 OF CUSTS-RECORD
+              MOVE "XWBPD0"            TO  WS-AUD-FLDNM
+              MOVE XWBPD0 OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWBPD0 OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+           IF XWBAD0 OF WS-CUSTS-BEFORE NOT = XWBAD0 OF CUSTS-RECORD
+              MOVE "XWBAD0"            TO  WS-AUD-FLDNM
+              MOVE XWBAD0 OF WS-CUSTS-BEFORE  TO  WS-AUD-OLDVAL
+              MOVE XWBAD0 OF CUSTS-RECORD     TO  WS-AUD-NEWVAL
+              PERFORM WRITE-AUDIT-RECORD THRU WRTAUD-EXIT
+           END-IF
+             .
+       AUDTRL-EXIT. EXIT.
+
+      *****************************************************************
+      *  NEXT-HSEQNO-ROUTINE                                         *
+      *  FINDS THE HIGHEST EXISTING AUDIT SEQUENCE NUMBER ALREADY ON  *
+      *  CUSHST-FILE FOR THIS CUSTOMER, SO WRITE-AUDIT-RECORD         *
+      *  CONTINUES THE SEQUENCE INSTEAD OF RESTARTING IT AT 1 EVERY   *
+      *  TIME THIS PROGRAM IS RE-ENTERED. SAME IDIOM AS               *
+      *  NEXT-SHPTO-SEQNO-ROUTINE AGAINST SHPTOA-FILE.                *
+      *****************************************************************
+       NEXT-HSEQNO-ROUTINE.
+           MOVE  ZERO  TO  WS-HSEQNO.
+           MOVE  XWBCCD OF CUSTS-RECORD  TO  HWBCCD OF CUSHST-RECORD.
+           MOVE  9999999  TO  HSEQNO OF CUSHST-RECORD.
+           START  CUSHST-FILE  KEY  <  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-CUSHST
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-CUSHST
+           END-START.
+           IF  RECORD-FOUND-CUSHST = "Y"
+               READ  CUSHST-FILE  PREVIOUS RECORD
+                     AT END
+                        MOVE "N" TO RECORD-FOUND-CUSHST
+               END-READ
+           END-IF.
+           IF  RECORD-FOUND-CUSHST = "Y"
+                AND  HWBCCD OF CUSHST-RECORD = XWBCCD OF CUSTS-RECORD
+               MOVE  HSEQNO OF CUSHST-RECORD  TO  WS-HSEQNO
+           END-IF.
+       NXTHSQ-EXIT. EXIT.
+
+      *****************************************************************
+      *  WRITE-AUDIT-RECORD                                           *
+      *  BUILDS AND WRITES ONE CUSHST-RECORD FROM THE WS-AUD- FIELDS  *
+      *  SET BY THE CALLER, CONTINUING THE SEQUENCE NUMBER            *
+      *  NEXT-HSEQNO-ROUTINE ESTABLISHED FOR THIS CUSTOMER.           *
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           ADD  1  TO  WS-HSEQNO.
+           MOVE XWBCCD OF CUSTS-RECORD  TO  HWBCCD OF CUSHST-RECORD.
+           MOVE WS-HSEQNO               TO  HSEQNO OF CUSHST-RECORD.
+           MOVE WS-SYS-DATE              TO  HCHGDT OF CUSHST-RECORD.
+           MOVE WS-SYS-TIME-HMS           TO  HCHGTM OF CUSHST-RECORD.
+           MOVE WS-USER-ID                TO  HUSRID OF CUSHST-RECORD.
+           MOVE WS-OVR-USER-ID             TO  HOVRID OF CUSHST-RECORD.
+           MOVE WS-OVR-REASON-CODE         TO  HOVRRC OF CUSHST-RECORD.
+           MOVE WS-AUD-FLDNM              TO  HFLDNM OF CUSHST-RECORD.
+           MOVE WS-AUD-OLDVAL             TO  HOLDVL OF CUSHST-RECORD.
+           MOVE WS-AUD-NEWVAL             TO  HNEWVL OF CUSHST-RECORD.
+           WRITE CUSHST-RECORD
+               INVALID KEY
+                  DISPLAY "CBCUSTS AUDIT WRITE FAILED, CUSTOMER="
+                          HWBCCD OF CUSHST-RECORD  " SEQNO="
+                          HSEQNO OF CUSHST-RECORD  " STATUS="
+                          CUSHST-FILE-STATUS
+           END-WRITE.
+       WRTAUD-EXIT. EXIT.
+
+      *****************************************************************
+      *  DISPLAY-SHPTO-PAGE                                           *
+      *  DRIVES THE THIRD CUSTOMER MAINTENANCE PAGE (ZZFT03), WHICH   *
+      *  LETS THE USER ROLL THROUGH, ADD, CHANGE AND DELETE THE       *
+      *  CUSTOMER'S SHIP-TO ADDRESSES (SHPTOA-FILE) WITHOUT LEAVING   *
+      *  THE PAGE. RUNS ITS OWN WRITE/READ LOOP SO AN IN-PAGE ERROR   *
+      *  REDISPLAYS THIS PAGE ONLY, RATHER THAN RESTARTING THE WHOLE  *
+      *  CHGREC-ROUTINE PAGE SEQUENCE FROM PAGE 1.                    *
+      *****************************************************************
+       DISPLAY-SHPTO-PAGE.
+           MOVE SPACES  TO  WS-ERROR.
+           MOVE "N"     TO  WS-SHPTO-DONE.
+           PERFORM UNTIL WS-SHPTO-DONE = "Y"
+               WRITE DISPLAY-REC FROM ZZFT03-OUT
+                   FORMAT IS "ZZFT03"
+                   INDICATORS ARE ZZFT03-O-INDIC
+               READ DISPLAY-FILE INTO ZZFT03-IN
+                   FORMAT IS "ZZFT03"
+                   INDICATORS ARE ZZFT03-I-INDIC
+               IF IN03 OF ZZFT03-I-INDIC = INDIC-ON
+                    OR IN12 OF ZZFT03-I-INDIC = INDIC-ON
+                    OR IN04 OF ZZFT03-I-INDIC = INDIC-ON
+                    OR IN08 OF ZZFT03-I-INDIC = INDIC-ON
+                    OR IN09 OF ZZFT03-I-INDIC = INDIC-ON
+                   MOVE "Y" TO WS-SHPTO-DONE
+               ELSE
+                   EVALUATE TRUE
+      *�DISPLAY-ONLY PAGE (DSPREC-ROUTINE) - DELETE/ADD ARE NOT
+      *�ALLOWED, SAME AS PAGES 1-2 NEVER CALLING VALID1/VALID2.
+                     WHEN ACTDSP OF ZZFT03-O = "DISPLAY"
+                           AND  (IN05 OF ZZFT03-I-INDIC = INDIC-ON
+                             OR  IN06 OF ZZFT03-I-INDIC = INDIC-ON)
+                        CONTINUE
+                     WHEN IN05 OF ZZFT03-I-INDIC = INDIC-ON
+                        PERFORM DELSHPTO-ROUTINE  THRU  DELSHPTO-EXIT
+                     WHEN IN06 OF ZZFT03-I-INDIC = INDIC-ON
+                        PERFORM ADDSHPTO-ROUTINE  THRU  ADDSHPTO-EXIT
+                     WHEN IN25 OF ZZFT03-I-INDIC = INDIC-ON
+                        PERFORM ROLLUP-SHPTO-ROUTINE
+                                THRU  ROLLUP-SHPTO-EXIT
+                     WHEN IN26 OF ZZFT03-I-INDIC = INDIC-ON
+                        PERFORM ROLLDN-SHPTO-ROUTINE
+                                THRU  ROLLDN-SHPTO-EXIT
+                     WHEN OTHER
+                        IF ACTDSP OF ZZFT03-O = "DISPLAY"
+                            MOVE "Y" TO WS-SHPTO-DONE
+                        ELSE
+                            PERFORM VALID3-ROUTINE  THRU  VALID3-EXIT
+                            IF WS-ERROR = "Y"
+                                MOVE WS-ERRMSG
+                                     TO  FT03-ZMSAGE OF ZZFT03-O
+                            ELSE
+                                MOVE "Y" TO WS-SHPTO-DONE
+                            END-IF
+                        END-IF
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+       DSHPTO-EXIT. EXIT.
+
+      *****************************************************************
+      *  GETSHPTO-ROUTINE                                             *
+      *  LOADS THE CUSTOMER'S FIRST SHIP-TO ADDRESS (IF ANY) INTO     *
+      *  ZZFT03-O, THE SAME WAY GETREC-ROUTINE LOADS THE CUSTOMER     *
+      *  MASTER RECORD INTO ZZFT01-O/ZZFT02-O.                        *
+      *****************************************************************
+       GETSHPTO-ROUTINE.
+           INITIALIZE  SHPTOA-RECORD.
+           MOVE  XWBCCD OF ZZSF01-I  TO  SWBCCD OF SHPTOA-RECORD.
+           START  SHPTOA-FILE  KEY  NOT <  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SHPTOA
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-SHPTOA
+           END-START.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               READ  SHPTOA-FILE  NEXT RECORD
+                     AT END
+                        MOVE "N" TO RECORD-FOUND-SHPTOA
+               END-READ
+           END-IF.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+                AND  SWBCCD OF SHPTOA-RECORD = XWBCCD OF ZZSF01-I
+               PERFORM  MVSHPTO-ROUTINE  THRU  MVSHPTO-EXIT
+           ELSE
+               MOVE  ZERO    TO  ZSEQNO  OF ZZFT03-O
+               MOVE  SPACES  TO  ZSWG4TX OF ZZFT03-O
+                                 ZSWHITX OF ZZFT03-O
+                                 ZSWE0NB OF ZZFT03-O
+                                 ZSWJUN0 OF ZZFT03-O
+                                 ZSWDVCD OF ZZFT03-O
+               MOVE  "N"     TO  ZSDFTSW OF ZZFT03-O
+           END-IF.
+       GETSHPTO-EXIT. EXIT.
+
+      *****************************************************************
+      *  MVSHPTO-ROUTINE                                              *
+      *  MOVES A SHPTOA-RECORD INTO THE ZZFT03-O SCREEN FIELDS.       *
+      *****************************************************************
+       MVSHPTO-ROUTINE.
+           MOVE SSEQNO OF SHPTOA-RECORD  TO ZSEQNO  OF ZZFT03-O.
+           MOVE SWG4TX OF SHPTOA-RECORD  TO ZSWG4TX OF ZZFT03-O.
+           MOVE SWHITX OF SHPTOA-RECORD  TO ZSWHITX OF ZZFT03-O.
+           MOVE SWE0NB OF SHPTOA-RECORD  TO ZSWE0NB OF ZZFT03-O.
+           MOVE SWJUN0 OF SHPTOA-RECORD  TO ZSWJUN0 OF ZZFT03-O.
+           MOVE SWDVCD OF SHPTOA-RECORD  TO ZSWDVCD OF ZZFT03-O.
+           MOVE SDFTSW OF SHPTOA-RECORD  TO ZSDFTSW OF ZZFT03-O.
+       MVSHPTO-EXIT. EXIT.
+
+      *****************************************************************
+      *  ROLLUP-SHPTO-ROUTINE / ROLLDN-SHPTO-ROUTINE                  *
+      *  STEP TO THE NEXT/PREVIOUS SHIP-TO ADDRESS FOR THE CUSTOMER,  *
+      *  THE SAME START KEY >/< PLUS READ NEXT/PREVIOUS PATTERN USED  *
+      *  BY ROLLUP-ROUTINE/ROLLDOWN-ROUTINE AGAINST CUSTS-FILE.       *
+      *****************************************************************
+       ROLLUP-SHPTO-ROUTINE.
+           MOVE  XWBCCD OF ZZSF01-I  TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  ZSEQNO OF ZZFT03-I  TO  SSEQNO OF SHPTOA-RECORD.
+           START  SHPTOA-FILE  KEY  >  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SHPTOA
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-SHPTOA
+           END-START.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               READ  SHPTOA-FILE  NEXT RECORD
+                     AT END
+                        MOVE "N" TO RECORD-FOUND-SHPTOA
+               END-READ
+           END-IF.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+                AND  SWBCCD OF SHPTOA-RECORD = XWBCCD OF ZZSF01-I
+               PERFORM  MVSHPTO-ROUTINE  THRU  MVSHPTO-EXIT
+           ELSE
+               MOVE  "No more ship-to addresses for this customer."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+           END-IF.
+       ROLLUP-SHPTO-EXIT. EXIT.
+
+       ROLLDN-SHPTO-ROUTINE.
+           MOVE  XWBCCD OF ZZSF01-I  TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  ZSEQNO OF ZZFT03-I  TO  SSEQNO OF SHPTOA-RECORD.
+           START  SHPTOA-FILE  KEY  <  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SHPTOA
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-SHPTOA
+           END-START.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               READ  SHPTOA-FILE  PREVIOUS RECORD
+                     AT END
+                        MOVE "N" TO RECORD-FOUND-SHPTOA
+               END-READ
+           END-IF.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+                AND  SWBCCD OF SHPTOA-RECORD = XWBCCD OF ZZSF01-I
+               PERFORM  MVSHPTO-ROUTINE  THRU  MVSHPTO-EXIT
+           ELSE
+               MOVE  "You are at the first ship-to address."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+           END-IF.
+       ROLLDN-SHPTO-EXIT. EXIT.
+
+      *****************************************************************
+      *  ADDSHPTO-ROUTINE                                             *
+      *  CLEARS THE SHIP-TO FIELDS SO THE USER CAN KEY A NEW ADDRESS; *
+      *  VALID3-ROUTINE ASSIGNS THE NEXT SEQUENCE NUMBER AND WRITES   *
+      *  IT WHEN ZSEQNO OF ZZFT03-I COMES BACK ZERO.                  *
+      *****************************************************************
+       ADDSHPTO-ROUTINE.
+           MOVE  ZERO    TO  ZSEQNO  OF ZZFT03-O.
+           MOVE  SPACES  TO  ZSWG4TX OF ZZFT03-O
+                             ZSWHITX OF ZZFT03-O
+                             ZSWE0NB OF ZZFT03-O
+                             ZSWJUN0 OF ZZFT03-O
+                             ZSWDVCD OF ZZFT03-O.
+           MOVE  "N"     TO  ZSDFTSW OF ZZFT03-O.
+           MOVE
+             "Key the new ship-to address and press Enter to add it."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O.
+       ADDSHPTO-EXIT. EXIT.
+
+      *****************************************************************
+      *  DELSHPTO-ROUTINE                                             *
+      *  DELETES THE SHIP-TO ADDRESS CURRENTLY SHOWN ON THE PAGE.     *
+      *****************************************************************
+       DELSHPTO-ROUTINE.
+           IF  ZSEQNO OF ZZFT03-I = ZERO
+               MOVE "There is no ship-to address to delete."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+               GO DELSHPTO-EXIT
+           END-IF.
+           MOVE  XWBCCD OF ZZSF01-I  TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  ZSEQNO OF ZZFT03-I  TO  SSEQNO OF SHPTOA-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-SHPTOA.
+           READ  SHPTOA-FILE
+               INVALID KEY
+                  MOVE "N" TO RECORD-FOUND-SHPTOA
+           END-READ.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               MOVE  "DEL"  TO  WS-UNDO-ACTION-TO-SAVE
+               PERFORM  SAVE-SHPTO-UNDO-ROUTINE  THRU  SVUNDO-EXIT
+           END-IF.
+           DELETE  SHPTOA-FILE
+               INVALID KEY
+                  MOVE "Ship-to address could not be deleted."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+               NOT INVALID KEY
+                  MOVE "Ship-to address deleted."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+                  PERFORM  GETSHPTO-ROUTINE  THRU  GETSHPTO-EXIT
+           END-DELETE.
+       DELSHPTO-EXIT. EXIT.
+
+      *****************************************************************
+      *  VALID3-ROUTINE                                               *
+      *  VALIDATES THE SHIP-TO FIELDS KEYED ON PAGE 3 AND WRITES OR   *
+      *  REWRITES SHPTOA-FILE, THE SAME WAY VALID1-ROUTINE/           *
+      *  VALID2-ROUTINE VALIDATE AND SAVE PAGES 1 AND 2.              *
+      *****************************************************************
+       VALID3-ROUTINE.
+           MOVE SPACES  TO  WS-ERRMSG  WS-ERROR.
+           IF  ZSEQNO OF ZZFT03-I = ZERO
+                AND  ZSWG4TX OF ZZFT03-I = SPACES
+                AND  ZSWHITX OF ZZFT03-I = SPACES
+                AND  ZSWE0NB OF ZZFT03-I = SPACES
+               GO VALID3-EXIT
+           END-IF.
+           IF  ZSWG4TX OF ZZFT03-I = SPACES
+               MOVE "Y"  TO  WS-ERROR
+               MOVE INDIC-ON  TO  IN39 OF ZZFT03-O-INDIC
+               MOVE "OEM0031" TO  MSGID
+               CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+               GO VALID3-EXIT
+           END-IF.
+           IF  ZSDFTSW OF ZZFT03-I NOT = "Y"
+                AND  ZSDFTSW OF ZZFT03-I NOT = "N"
+                AND  ZSDFTSW OF ZZFT03-I NOT = SPACE
+               MOVE "Y"  TO  WS-ERROR
+               MOVE INDIC-ON  TO  IN39 OF ZZFT03-O-INDIC
+               MOVE "OEM0032" TO  MSGID
+               CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+               GO VALID3-EXIT
+           END-IF.
+           IF  ZSDFTSW OF ZZFT03-I = SPACE
+               MOVE "N"  TO  ZSDFTSW OF ZZFT03-I
+           END-IF.
+           IF  ZSDFTSW OF ZZFT03-I = "Y"
+               PERFORM  CLEAR-OTHER-DEFAULTS-ROUTINE  THRU  CLROTH-EXIT
+           END-IF.
+           PERFORM  MVSDB-SHPTO-ROUTINE  THRU  MVSDBS-EXIT.
+           IF  ZSEQNO OF ZZFT03-I = ZERO
+               PERFORM  WRITE-SHPTO-ROUTINE  THRU  WRTSHP-EXIT
+           ELSE
+               PERFORM  REWRITE-SHPTO-ROUTINE  THRU  RWTSHP-EXIT
+           END-IF.
+       VALID3-EXIT. EXIT.
+
+      *****************************************************************
+      *  MVSDB-SHPTO-ROUTINE                                          *
+      *  MOVES THE SCREEN FIELDS KEYED ON PAGE 3 INTO SHPTOA-RECORD.  *
+      *****************************************************************
+       MVSDB-SHPTO-ROUTINE.
+           MOVE  XWBCCD OF ZZSF01-I   TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  ZSEQNO OF ZZFT03-I   TO  SSEQNO OF SHPTOA-RECORD.
+           MOVE  ZSWG4TX OF ZZFT03-I  TO  SWG4TX OF SHPTOA-RECORD.
+           MOVE  ZSWHITX OF ZZFT03-I  TO  SWHITX OF SHPTOA-RECORD.
+           MOVE  ZSWE0NB OF ZZFT03-I  TO  SWE0NB OF SHPTOA-RECORD.
+           MOVE  ZSWJUN0 OF ZZFT03-I  TO  SWJUN0 OF SHPTOA-RECORD.
+           MOVE  ZSWDVCD OF ZZFT03-I  TO  SWDVCD OF SHPTOA-RECORD.
+           MOVE  ZSDFTSW OF ZZFT03-I  TO  SDFTSW OF SHPTOA-RECORD.
+       MVSDBS-EXIT. EXIT.
+
+      *****************************************************************
+      *  CLEAR-OTHER-DEFAULTS-ROUTINE                                 *
+      *  ONLY ONE SHIP-TO PER CUSTOMER CAN BE THE DEFAULT. WHEN THE    *
+      *  ROW KEYED ON PAGE 3 IS BEING MARKED SDFTSW = "Y", THIS CLEARS *
+      *  THE FLAG ON THE CUSTOMER'S OTHER SHPTOA-FILE ROWS SO ONLY     *
+      *  ONE ROW STAYS THE DEFAULT.                                   *
+      *****************************************************************
+       CLEAR-OTHER-DEFAULTS-ROUTINE.
+           MOVE  XWBCCD OF ZZSF01-I  TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  ZERO                TO  SSEQNO OF SHPTOA-RECORD.
+           START  SHPTOA-FILE  KEY  NOT <  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SHPTOA
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-SHPTOA
+           END-START.
+           PERFORM  CLROTH-READ-ROUTINE  THRU  CLROTH-READ-EXIT
+                    UNTIL  RECORD-FOUND-SHPTOA = "N".
+       CLROTH-EXIT. EXIT.
+
+       CLROTH-READ-ROUTINE.
+           READ  SHPTOA-FILE  NEXT RECORD
+                 AT END
+                    MOVE "N" TO RECORD-FOUND-SHPTOA
+           END-READ.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+                AND  SWBCCD OF SHPTOA-RECORD NOT = XWBCCD OF ZZSF01-I
+               MOVE  "N"  TO  RECORD-FOUND-SHPTOA
+           END-IF.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+                AND  SSEQNO OF SHPTOA-RECORD NOT = ZSEQNO OF ZZFT03-I
+                AND  SDFTSW OF SHPTOA-RECORD = "Y"
+               MOVE  "N"  TO  SDFTSW OF SHPTOA-RECORD
+               REWRITE  SHPTOA-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF.
+       CLROTH-READ-EXIT. EXIT.
+
+      *****************************************************************
+      *  NEXT-SHPTO-SEQNO-ROUTINE                                     *
+      *  FINDS THE HIGHEST EXISTING SHIP-TO SEQUENCE NUMBER FOR THE   *
+      *  CUSTOMER AND RETURNS THE NEXT ONE TO BE ASSIGNED.            *
+      *****************************************************************
+       NEXT-SHPTO-SEQNO-ROUTINE.
+           MOVE  1  TO  WS-SHPTO-NEXT-SEQNO.
+           MOVE  XWBCCD OF ZZSF01-I  TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  999  TO  SSEQNO OF SHPTOA-RECORD.
+           START  SHPTOA-FILE  KEY  <  EXTERNALLY-DESCRIBED-KEY
+                  INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SHPTOA
+                  NOT INVALID KEY
+                      MOVE "Y" TO RECORD-FOUND-SHPTOA
+           END-START.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+               READ  SHPTOA-FILE  PREVIOUS RECORD
+                     AT END
+                        MOVE "N" TO RECORD-FOUND-SHPTOA
+               END-READ
+           END-IF.
+           IF  RECORD-FOUND-SHPTOA = "Y"
+                AND  SWBCCD OF SHPTOA-RECORD = XWBCCD OF ZZSF01-I
+               COMPUTE  WS-SHPTO-NEXT-SEQNO  =
+                        SSEQNO OF SHPTOA-RECORD  +  1
+           END-IF.
+       NXTSEQ-EXIT. EXIT.
+
+      *****************************************************************
+      *  WRITE-SHPTO-ROUTINE / REWRITE-SHPTO-ROUTINE                  *
+      *  ADDS A NEW SHIP-TO ADDRESS OR SAVES CHANGES TO AN EXISTING   *
+      *  ONE.                                                         *
+      *****************************************************************
+       WRITE-SHPTO-ROUTINE.
+           PERFORM  NEXT-SHPTO-SEQNO-ROUTINE  THRU  NXTSEQ-EXIT.
+           MOVE  WS-SHPTO-NEXT-SEQNO  TO  SSEQNO OF SHPTOA-RECORD
+                                           ZSEQNO OF ZZFT03-O.
+           WRITE  SHPTOA-RECORD
+               INVALID KEY
+                  MOVE  "Ship-to address could not be added."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+               NOT INVALID KEY
+                  MOVE  "Ship-to address added."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+                  MOVE  "ADD"  TO  WS-UNDO-ACTION-TO-SAVE
+                  PERFORM  SAVE-SHPTO-UNDO-ROUTINE  THRU  SVUNDO-EXIT
+           END-WRITE.
+       WRTSHP-EXIT. EXIT.
+
+       REWRITE-SHPTO-ROUTINE.
+           REWRITE  SHPTOA-RECORD
+               INVALID KEY
+                  MOVE  "Ship-to address could not be updated."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+               NOT INVALID KEY
+                  MOVE  "Ship-to address updated."
+                                         TO  FT03-ZMSAGE OF ZZFT03-O
+           END-REWRITE.
+       RWTSHP-EXIT. EXIT.
+
+      *****************************************************************
+      *  SAVE-SHPTO-UNDO-ROUTINE                                      *
+      *  APPENDS ONE ENTRY TO THE SHIP-TO UNDO LOG, CAPTURING THE      *
+      *  ACTION (WS-UNDO-ACTION-TO-SAVE) AND THE CURRENT SHPTOA-RECORD *
+      *  SO ROLLBACK-SHPTO-ROUTINE CAN REVERSE IT LATER IF THE OVERALL *
+      *  MAINTENANCE CYCLE IS CANCELLED.                               *
+      *****************************************************************
+       SAVE-SHPTO-UNDO-ROUTINE.
+           IF  WS-SHPTO-UNDO-CNT  NOT <  MAX-SHPTO-UNDO
+               DISPLAY "CBCUSTS SHIP-TO UNDO LOG FULL, CUSTOMER="
+                       SWBCCD OF SHPTOA-RECORD
+                       " NOT TRACKED FOR ROLLBACK"
+               GO SVUNDO-EXIT
+           END-IF.
+           ADD  1  TO  WS-SHPTO-UNDO-CNT.
+           SET  UNDO-IDX  TO  WS-SHPTO-UNDO-CNT.
+           MOVE  WS-UNDO-ACTION-TO-SAVE
+                               TO  WS-UNDO-ACTION (UNDO-IDX).
+           MOVE  SWBCCD OF SHPTOA-RECORD
+                      TO  SWBCCD OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SSEQNO OF SHPTOA-RECORD
+                      TO  SSEQNO OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SWG4TX OF SHPTOA-RECORD
+                      TO  SWG4TX OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SWHITX OF SHPTOA-RECORD
+                      TO  SWHITX OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SWE0NB OF SHPTOA-RECORD
+                      TO  SWE0NB OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SWJUN0 OF SHPTOA-RECORD
+                      TO  SWJUN0 OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SWDVCD OF SHPTOA-RECORD
+                      TO  SWDVCD OF WS-UNDO-RECORD (UNDO-IDX).
+           MOVE  SDFTSW OF SHPTOA-RECORD
+                      TO  SDFTSW OF WS-UNDO-RECORD (UNDO-IDX).
+       SVUNDO-EXIT. EXIT.
+
+      *****************************************************************
+      *  ROLLBACK-SHPTO-ROUTINE                                       *
+      *  UNDOES THE SHIP-TO UNDO LOG BUILT UP BY THIS MAINTENANCE      *
+      *  CYCLE, LAST ENTRY FIRST: AN "ADD" ENTRY IS DELETED BACK OUT,  *
+      *  A "DEL" ENTRY IS WRITTEN BACK. CALLED FROM CHGREC2-ROUTINE    *
+      *  WHEN THE CYCLE IS CANCELLED WITHOUT THE CUSTOMER RECORD       *
+      *  ITSELF BEING CONFIRMED.                                      *
+      *****************************************************************
+       ROLLBACK-SHPTO-ROUTINE.
+           PERFORM  ROLLBACK-SHPTO-READ-ROUTINE  THRU  RBSHPTOR-EXIT
+                    VARYING  UNDO-IDX  FROM  WS-SHPTO-UNDO-CNT  BY -1
+                    UNTIL  UNDO-IDX  <  1.
+           MOVE  0  TO  WS-SHPTO-UNDO-CNT.
+       RBSHPTO-EXIT. EXIT.
+
+       ROLLBACK-SHPTO-READ-ROUTINE.
+           MOVE  SWBCCD OF WS-UNDO-RECORD (UNDO-IDX)
+                               TO  SWBCCD OF SHPTOA-RECORD.
+           MOVE  SSEQNO OF WS-UNDO-RECORD (UNDO-IDX)
+                               TO  SSEQNO OF SHPTOA-RECORD.
+           EVALUATE  WS-UNDO-ACTION (UNDO-IDX)
+             WHEN  "ADD"
+               DELETE  SHPTOA-FILE
+                   INVALID KEY
+                      CONTINUE
+               END-DELETE
+             WHEN  "DEL"
+               MOVE  SWG4TX OF WS-UNDO-RECORD (UNDO-IDX)
+                                   TO  SWG4TX OF SHPTOA-RECORD
+               MOVE  SWHITX OF WS-UNDO-RECORD (UNDO-IDX)
+                                   TO  SWHITX OF SHPTOA-RECORD
+               MOVE  SWE0NB OF WS-UNDO-RECORD (UNDO-IDX)
+                                   TO  SWE0NB OF SHPTOA-RECORD
+               MOVE  SWJUN0 OF WS-UNDO-RECORD (UNDO-IDX)
+                                   TO  SWJUN0 OF SHPTOA-RECORD
+               MOVE  SWDVCD OF WS-UNDO-RECORD (UNDO-IDX)
+                                   TO  SWDVCD OF SHPTOA-RECORD
+               MOVE  SDFTSW OF WS-UNDO-RECORD (UNDO-IDX)
+                                   TO  SDFTSW OF SHPTOA-RECORD
+               WRITE  SHPTOA-RECORD
+                   INVALID KEY
+                      CONTINUE
+               END-WRITE
+           END-EVALUATE.
+       RBSHPTOR-EXIT. EXIT.
+
        SRPROM-ROUTINE.
            EVALUATE TRUE
               WHEN SFIELD OF ZZFT02-I = "ZPERSON"
