@@ -0,0 +1,327 @@
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCUSLST.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   09 AUG. 2026.
+
+      *�Customer master listing - all customers in CUSTS-FILE key
+      *�order, salesman/distributor name alongside each line, sub-
+      *�totalled by customer group.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD
+               FILE STATUS IS CUSTS-FILE-STATUS.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                        WITH DUPLICATES.
+
+           SELECT DISTS-FILE
+               ASSIGN TO DATABASE-DISTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF DISTS-RECORD
+                        WITH DUPLICATES.
+
+           SELECT CUSGRP-FILE
+               ASSIGN TO DATABASE-CUSGRP
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSGRP-RECORD.
+
+           SELECT LIST-FILE
+               ASSIGN TO PRINTER-QSYSPRT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR      OF  CUSTS.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN  OF  SLMEN.
+
+       FD  DISTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DISTS-RECORD.
+           COPY DDS-RPRODS  OF  DISTS.
+
+       FD  CUSGRP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSGRP-RECORD.
+           COPY DDS-CUSGRPR OF  CUSGRP.
+
+       FD  LIST-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  LIST-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  MSGID                       PIC X(7).
+       01  WS-ERRMSG                   PIC X(132).
+       01  CUSTS-FILE-STATUS           PIC X(2) VALUE SPACES.
+
+       01  WS-VARIABLES.
+           02  RECORD-FOUND-CUSTS      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-SLMEN      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-DISTS      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-CUSGRP     PIC X   VALUE SPACES.
+           02  WS-GRP-IDX              PIC 9(03) VALUE 0.
+           02  WS-GRP-ADDED            PIC X   VALUE "Y".
+           02  WS-LINE-COUNT           PIC 9(05) VALUE 0.
+           02  WS-TOTAL-COUNT          PIC 9(05) VALUE 0.
+           02  WS-GRAND-CREDIT-TOTAL   PIC S9(11)V99 VALUE 0.
+
+       01  WS-CONSTANTS.
+           02  MAX-GROUPS              PIC 9(03) VALUE 100.
+
+      *�Accumulator table, one entry per distinct customer group
+      *�encountered while the detail listing is printed - CUSTS-FILE
+      *�is in customer-code sequence, not group sequence, so the
+      *�group sub-totals are accumulated here and printed as a
+      *�summary section after the detail listing rather than as
+      *�true control-break totals.
+       01  WS-GROUP-TABLE.
+           02  WS-GROUP-ENTRY  OCCURS 1 TO 100 TIMES
+                                DEPENDING ON WS-GRP-IDX
+                                INDEXED BY GRP-IDX.
+               03  WS-GRP-CODE          PIC X(03).
+               03  WS-GRP-DESC          PIC X(30).
+               03  WS-GRP-COUNT         PIC 9(05).
+               03  WS-GRP-CREDIT-TOTAL  PIC S9(11)V99.
+
+       01  WS-HEADING-1.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(40) VALUE
+               "CUSTOMER MASTER LISTING".
+           02  FILLER            PIC X(91) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(06) VALUE "CUST#".
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  FILLER            PIC X(30) VALUE "CUSTOMER NAME".
+           02  FILLER            PIC X(03) VALUE "GRP".
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  FILLER            PIC X(30) VALUE "SALESMAN".
+           02  FILLER            PIC X(30) VALUE "DISTRIBUTOR".
+           02  FILLER            PIC X(15) VALUE "CREDIT LIMIT".
+           02  FILLER            PIC X(13) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  DL-XWBCCD         PIC X(05).
+           02  FILLER            PIC X(03) VALUE SPACES.
+           02  DL-XWG4TX         PIC X(30).
+           02  DL-XWBNCD         PIC X(03).
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  DL-PNAME          PIC X(30).
+           02  DL-DNAME          PIC X(30).
+           02  DL-XWGIVA         PIC Z,ZZZ,ZZ9.99-.
+           02  FILLER            PIC X(05) VALUE SPACES.
+
+       01  WS-GROUP-HEADING.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(45) VALUE
+               "CUSTOMER GROUP SUB-TOTALS".
+           02  FILLER            PIC X(86) VALUE SPACES.
+
+       01  WS-GROUP-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  GL-XWBNCD         PIC X(03).
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  GL-XWKHTX         PIC X(30).
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  GL-COUNT          PIC ZZZZ9.
+           02  FILLER            PIC X(05) VALUE "CUST.".
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  GL-CREDIT-TOTAL   PIC Z,ZZZ,ZZ9.99-.
+           02  FILLER            PIC X(03) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(15) VALUE "GRAND TOTAL".
+           02  FILLER            PIC X(01) VALUE SPACES.
+           02  TL-COUNT          PIC ZZZZ9.
+           02  FILLER            PIC X(05) VALUE "CUST.".
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  TL-CREDIT-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           02  FILLER            PIC X(01) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM PRINT-HEADINGS  THRU  PRTHDG-EXIT.
+           PERFORM READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+           PERFORM PRINT-DETAIL-PARA  THRU  PRDTL-EXIT
+                   UNTIL  RECORD-FOUND-CUSTS = "N".
+           PERFORM PRINT-GROUP-TOTALS  THRU  PRGRP-EXIT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN  INPUT   CUSTS-FILE
+                         SLMEN-FILE
+                         DISTS-FILE
+                         CUSGRP-FILE
+                 OUTPUT  LIST-FILE.
+       OPENF-EXIT.  EXIT.
+
+       CLOSE-FILES.
+           CLOSE  CUSTS-FILE
+                  SLMEN-FILE
+                  DISTS-FILE
+                  CUSGRP-FILE
+                  LIST-FILE.
+       CLOSEF-EXIT.  EXIT.
+
+       PRINT-HEADINGS.
+           WRITE  LIST-RECORD  FROM  WS-HEADING-1
+                  AFTER ADVANCING PAGE.
+           WRITE  LIST-RECORD  FROM  WS-HEADING-2
+                  AFTER ADVANCING 2 LINES.
+       PRTHDG-EXIT.  EXIT.
+
+       PRINT-DETAIL-PARA.
+           PERFORM LOOKUP-SLMEN-ROUTINE  THRU  LKSLM-EXIT.
+           PERFORM LOOKUP-DISTS-ROUTINE  THRU  LKDST-EXIT.
+           PERFORM LOOKUP-CUSGRP-ROUTINE THRU  LKGRP-EXIT.
+           PERFORM MOVE-DETAIL-ROUTINE   THRU  MVDTL-EXIT.
+           WRITE  LIST-RECORD  FROM  WS-DETAIL-LINE
+                  AFTER ADVANCING 1 LINE.
+           PERFORM ACCUM-GROUP-ROUTINE   THRU  ACGRP-EXIT.
+           ADD  1  TO  WS-TOTAL-COUNT.
+           ADD  XWGIVA OF CUSTS-RECORD  TO  WS-GRAND-CREDIT-TOTAL.
+           PERFORM READ-NEXT-CUSTS-FILE THRU  RNDTLF-EXIT.
+       PRDTL-EXIT.  EXIT.
+
+       LOOKUP-SLMEN-ROUTINE.
+           MOVE  ALL "-"  TO  PNAME OF SLMEN-RECORD.
+           MOVE  PERSON OF CUSTS-RECORD  TO  PERSON OF SLMEN-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-SLMEN.
+           READ  SLMEN-FILE
+                 INVALID KEY
+                     MOVE "N"  TO  RECORD-FOUND-SLMEN
+                     MOVE  ALL "-"  TO  PNAME OF SLMEN-RECORD
+           END-READ.
+       LKSLM-EXIT.  EXIT.
+
+       LOOKUP-DISTS-ROUTINE.
+           MOVE  ALL "-"  TO  DNAME OF DISTS-RECORD.
+           MOVE  DSDCDE OF CUSTS-RECORD  TO  DSDCDE OF DISTS-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-DISTS.
+           READ  DISTS-FILE
+                 INVALID KEY
+                     MOVE "N"  TO  RECORD-FOUND-DISTS
+                     MOVE  ALL "-"  TO  DNAME OF DISTS-RECORD
+           END-READ.
+       LKDST-EXIT.  EXIT.
+
+       LOOKUP-CUSGRP-ROUTINE.
+           MOVE  ALL "-"  TO  XWKHTX OF CUSGRP-RECORD.
+           MOVE  XWBNCD OF CUSTS-RECORD  TO  XWBNCD OF CUSGRP-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-CUSGRP.
+           READ  CUSGRP-FILE
+                 INVALID KEY
+                     MOVE "N"  TO  RECORD-FOUND-CUSGRP
+                     MOVE  ALL "-"  TO  XWKHTX OF CUSGRP-RECORD
+           END-READ.
+       LKGRP-EXIT.  EXIT.
+
+       MOVE-DETAIL-ROUTINE.
+           MOVE  SPACES  TO  WS-DETAIL-LINE.
+           MOVE  XWBCCD OF CUSTS-RECORD  TO  DL-XWBCCD.
+           MOVE  XWG4TX OF CUSTS-RECORD  TO  DL-XWG4TX.
+           MOVE  XWBNCD OF CUSTS-RECORD  TO  DL-XWBNCD.
+           MOVE  PNAME  OF SLMEN-RECORD  TO  DL-PNAME.
+           MOVE  DNAME  OF DISTS-RECORD  TO  DL-DNAME.
+           MOVE  XWGIVA OF CUSTS-RECORD  TO  DL-XWGIVA.
+       MVDTL-EXIT.  EXIT.
+
+      *�Find-or-add this customer's group in the accumulator table
+      *�and add the customer into its count and credit-limit total.
+       ACCUM-GROUP-ROUTINE.
+           SET  GRP-IDX  TO  1.
+           MOVE  "Y"  TO  WS-GRP-ADDED.
+           SEARCH  WS-GROUP-ENTRY
+               AT END
+                   PERFORM ADD-GROUP-ROUTINE  THRU  ADGRP-EXIT
+               WHEN  WS-GRP-CODE (GRP-IDX) = XWBNCD OF CUSTS-RECORD
+                   CONTINUE
+           END-SEARCH.
+           IF  WS-GRP-ADDED = "Y"
+               ADD  1  TO  WS-GRP-COUNT (GRP-IDX)
+               ADD  XWGIVA OF CUSTS-RECORD
+                    TO  WS-GRP-CREDIT-TOTAL (GRP-IDX)
+           END-IF.
+       ACGRP-EXIT.  EXIT.
+
+      *�The accumulator table only holds MAX-GROUPS entries. If this
+      *�customer's group code is not already in the table and the
+      *�table is already full, skip the sub-total accumulation for
+      *�this customer rather than index past the end of the table.
+       ADD-GROUP-ROUTINE.
+           IF  WS-GRP-IDX  NOT  <  MAX-GROUPS
+               MOVE  "N"  TO  WS-GRP-ADDED
+               DISPLAY "CBCUSLST - GROUP TABLE FULL, GROUP CODE "
+                       XWBNCD OF CUSTS-RECORD
+                       " SUB-TOTALS NOT ACCUMULATED"
+               GO  ADGRP-EXIT
+           END-IF.
+           ADD  1  TO  WS-GRP-IDX.
+           SET  GRP-IDX  TO  WS-GRP-IDX.
+           MOVE  XWBNCD OF CUSTS-RECORD  TO  WS-GRP-CODE (GRP-IDX).
+           MOVE  XWKHTX OF CUSGRP-RECORD TO  WS-GRP-DESC (GRP-IDX).
+           MOVE  0  TO  WS-GRP-COUNT (GRP-IDX)
+                        WS-GRP-CREDIT-TOTAL (GRP-IDX).
+       ADGRP-EXIT.  EXIT.
+
+       PRINT-GROUP-TOTALS.
+           WRITE  LIST-RECORD  FROM  WS-GROUP-HEADING
+                  AFTER ADVANCING PAGE.
+           SET  GRP-IDX  TO  1.
+           PERFORM PRINT-ONE-GROUP-LINE  THRU  PR1GRP-EXIT
+                   VARYING  GRP-IDX  FROM  1  BY  1
+                   UNTIL  GRP-IDX  >  WS-GRP-IDX.
+           MOVE  WS-TOTAL-COUNT  TO  TL-COUNT.
+           MOVE  WS-GRAND-CREDIT-TOTAL  TO  TL-CREDIT-TOTAL.
+           WRITE  LIST-RECORD  FROM  WS-TOTAL-LINE
+                  AFTER ADVANCING 2 LINES.
+       PRGRP-EXIT.  EXIT.
+
+       PRINT-ONE-GROUP-LINE.
+           MOVE  SPACES  TO  WS-GROUP-LINE.
+           MOVE  WS-GRP-CODE (GRP-IDX)          TO  GL-XWBNCD.
+           MOVE  WS-GRP-DESC (GRP-IDX)          TO  GL-XWKHTX.
+           MOVE  WS-GRP-COUNT (GRP-IDX)         TO  GL-COUNT.
+           MOVE  WS-GRP-CREDIT-TOTAL (GRP-IDX)  TO  GL-CREDIT-TOTAL.
+           WRITE  LIST-RECORD  FROM  WS-GROUP-LINE
+                  AFTER ADVANCING 1 LINE.
+       PR1GRP-EXIT.  EXIT.
+
+       READ-NEXT-CUSTS-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CUSTS.
+           READ  CUSTS-FILE   NEXT RECORD
+              AT END  MOVE "N"  TO  RECORD-FOUND-CUSTS
+              NOT AT END  MOVE "Y"  TO  RECORD-FOUND-CUSTS
+                      GO RNDTLF-EXIT.
+       RNDTLF-EXIT. EXIT.
