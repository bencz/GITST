@@ -0,0 +1,240 @@
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCUSEXT.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   09 AUG. 2026.
+
+      * Batch customer master extract - one comma-delimited record
+      * per customer, carrying the same field set CBCUSTS moves into
+      * the maintenance screens in GETREC-ROUTINE/MVDBSC-ROUTINE
+      * (customer master detail plus the looked-up group description),
+      * for downstream mailing/CRM load. EXT-LOW-CUCD/EXT-HIGH-CUCD
+      * bound the extract to a customer code range; leave both blank
+      * to extract every customer.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD
+               FILE STATUS IS CUSTS-FILE-STATUS.
+
+           SELECT CUSGRP-FILE
+               ASSIGN TO DATABASE-CUSGRP
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSGRP-RECORD.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO DATABASE-CUSEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR      OF  CUSTS.
+
+       FD  CUSGRP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSGRP-RECORD.
+           COPY DDS-CUSGRPR OF  CUSGRP.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXTRACT-RECORD          PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTS-FILE-STATUS           PIC X(2) VALUE SPACES.
+
+       01  WS-VARIABLES.
+           02  RECORD-FOUND-CUSTS      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-CUSGRP     PIC X   VALUE SPACES.
+           02  WS-EXTRACT-COUNT        PIC 9(07) VALUE 0.
+
+       01  WS-CONSTANTS.
+           02  DELIM                   PIC X(01) VALUE ",".
+
+      * Edited numeric work fields, built field by field into
+      * EXTRACT-RECORD so every column is a plain comma-delimited
+      * value with no currency/date editing characters in it.
+       01  WS-EDIT-FIELDS.
+           02  WE-XWGIVA               PIC -(9)9.99.
+           02  WE-XWBPD0               PIC 9(08).
+           02  WE-XWBAD0               PIC 9(08).
+           02  WE-XWF0VA               PIC -(9)9.99.
+           02  WE-XWASDT               PIC 9(08).
+           02  WE-XWF0V0               PIC -(7)9.
+           02  WE-XWBQDT               PIC 9(08).
+           02  WE-XWF1VA               PIC -(9)9.99.
+           02  WE-XWF1V0               PIC -(7)9.
+           02  WE-XWF2VA               PIC -(9)9.99.
+           02  WE-XWF3VA               PIC -(9)9.99.
+           02  WE-XWF4VA               PIC -(9)9.99.
+           02  WE-XWF6VA               PIC -(9)9.99.
+           02  WE-XWIDV0               PIC -(9)9.99.
+           02  WE-XWGAVA               PIC -(9)9.99.
+           02  WE-XWGBVA               PIC -(9)9.99.
+           02  WE-XWGCVA               PIC -(9)9.99.
+           02  WE-XWGDVA               PIC -(9)9.99.
+           02  WE-XWGEVA               PIC -(9)9.99.
+           02  WE-XWGFVA               PIC -(9)9.99.
+           02  WE-XWGGVA               PIC -(9)9.99.
+           02  WE-CUSNO                PIC 9(05).
+
+       LINKAGE SECTION.
+       01  EXT-PARM-AREA.
+           02  EXT-LOW-CUCD            PIC X(05).
+      *        LOW END OF THE CUSTOMER CODE RANGE (SPACES = FROM THE
+      *        FIRST CUSTOMER ON FILE)
+           02  EXT-HIGH-CUCD           PIC X(05).
+      *        HIGH END OF THE CUSTOMER CODE RANGE (SPACES = THROUGH
+      *        THE LAST CUSTOMER ON FILE)
+
+       PROCEDURE DIVISION  USING  EXT-PARM-AREA.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM START-CUSTS-FILE      THRU  SDTLF-EXIT.
+           PERFORM READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+           PERFORM EXTRACT-CUSTS-RECORD  THRU  EXCUST-EXIT
+                   UNTIL  RECORD-FOUND-CUSTS = "N".
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       START-CUSTS-FILE.
+           MOVE  "Y"  TO  RECORD-FOUND-CUSTS.
+           IF  EXT-LOW-CUCD = SPACES
+               START  CUSTS-FILE  KEY  NOT < EXTERNALLY-DESCRIBED-KEY
+                      OF CUSTS-RECORD
+                      INVALID  MOVE "N"  TO  RECORD-FOUND-CUSTS
+               END-START
+           ELSE
+               MOVE  EXT-LOW-CUCD  TO  XWBCCD OF CUSTS-RECORD
+               START  CUSTS-FILE  KEY  NOT < EXTERNALLY-DESCRIBED-KEY
+                      OF CUSTS-RECORD
+                      INVALID  MOVE "N"  TO  RECORD-FOUND-CUSTS
+               END-START
+           END-IF.
+       SDTLF-EXIT.  EXIT.
+
+       OPEN-FILES.
+           OPEN  INPUT   CUSTS-FILE
+                         CUSGRP-FILE
+                 OUTPUT  EXTRACT-FILE.
+       OPENF-EXIT.  EXIT.
+
+       CLOSE-FILES.
+           CLOSE  CUSTS-FILE
+                  CUSGRP-FILE
+                  EXTRACT-FILE.
+       CLOSEF-EXIT.  EXIT.
+
+       EXTRACT-CUSTS-RECORD.
+           PERFORM LOOKUP-CUSGRP-ROUTINE  THRU  LKGRP-EXIT.
+           PERFORM BUILD-EXTRACT-RECORD   THRU  BLDEXT-EXIT.
+           WRITE  EXTRACT-RECORD.
+           ADD  1  TO  WS-EXTRACT-COUNT.
+           PERFORM READ-NEXT-CUSTS-FILE   THRU  RNDTLF-EXIT.
+       EXCUST-EXIT.  EXIT.
+
+       LOOKUP-CUSGRP-ROUTINE.
+           MOVE  ALL "-"  TO  XWKHTX OF CUSGRP-RECORD.
+           MOVE  XWBNCD OF CUSTS-RECORD  TO  XWBNCD OF CUSGRP-RECORD.
+           MOVE  "Y"  TO  RECORD-FOUND-CUSGRP.
+           READ  CUSGRP-FILE
+                 INVALID KEY
+                     MOVE "N"  TO  RECORD-FOUND-CUSGRP
+                     MOVE  ALL "-"  TO  XWKHTX OF CUSGRP-RECORD
+           END-READ.
+       LKGRP-EXIT.  EXIT.
+
+       BUILD-EXTRACT-RECORD.
+           MOVE  XWGIVA OF CUSTS-RECORD  TO  WE-XWGIVA.
+           MOVE  XWBPD0 OF CUSTS-RECORD  TO  WE-XWBPD0.
+           MOVE  XWBAD0 OF CUSTS-RECORD  TO  WE-XWBAD0.
+           MOVE  XWF0VA OF CUSTS-RECORD  TO  WE-XWF0VA.
+           MOVE  XWASDT OF CUSTS-RECORD  TO  WE-XWASDT.
+           MOVE  XWF0V0 OF CUSTS-RECORD  TO  WE-XWF0V0.
+           MOVE  XWBQDT OF CUSTS-RECORD  TO  WE-XWBQDT.
+           MOVE  XWF1VA OF CUSTS-RECORD  TO  WE-XWF1VA.
+           MOVE  XWF1V0 OF CUSTS-RECORD  TO  WE-XWF1V0.
+           MOVE  XWF2VA OF CUSTS-RECORD  TO  WE-XWF2VA.
+           MOVE  XWF3VA OF CUSTS-RECORD  TO  WE-XWF3VA.
+           MOVE  XWF4VA OF CUSTS-RECORD  TO  WE-XWF4VA.
+           MOVE  XWF6VA OF CUSTS-RECORD  TO  WE-XWF6VA.
+           MOVE  XWIDV0 OF CUSTS-RECORD  TO  WE-XWIDV0.
+           MOVE  XWGAVA OF CUSTS-RECORD  TO  WE-XWGAVA.
+           MOVE  XWGBVA OF CUSTS-RECORD  TO  WE-XWGBVA.
+           MOVE  XWGCVA OF CUSTS-RECORD  TO  WE-XWGCVA.
+           MOVE  XWGDVA OF CUSTS-RECORD  TO  WE-XWGDVA.
+           MOVE  XWGEVA OF CUSTS-RECORD  TO  WE-XWGEVA.
+           MOVE  XWGFVA OF CUSTS-RECORD  TO  WE-XWGFVA.
+           MOVE  XWGGVA OF CUSTS-RECORD  TO  WE-XWGGVA.
+           MOVE  CUSNO  OF CUSTS-RECORD  TO  WE-CUSNO.
+           MOVE  SPACES  TO  EXTRACT-RECORD.
+           STRING
+               XWBCCD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWG4TX OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWB2CD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWB3CD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWHITX OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWE0NB OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWJUN0 OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWDVCD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWBNCD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWKHTX OF CUSGRP-RECORD DELIMITED BY SIZE  DELIM
+               PERSON OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               DSDCDE OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWBTCD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               WE-XWGIVA               DELIMITED BY SIZE  DELIM
+               XWAOCD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWBBCD OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWG4T0 OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWC7ST OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               XWDAST OF CUSTS-RECORD  DELIMITED BY SIZE  DELIM
+               WE-XWBPD0               DELIMITED BY SIZE  DELIM
+               WE-XWBAD0               DELIMITED BY SIZE  DELIM
+               WE-XWF0VA               DELIMITED BY SIZE  DELIM
+               WE-XWASDT               DELIMITED BY SIZE  DELIM
+               WE-XWF0V0               DELIMITED BY SIZE  DELIM
+               WE-XWBQDT               DELIMITED BY SIZE  DELIM
+               WE-XWF1VA               DELIMITED BY SIZE  DELIM
+               WE-XWF1V0               DELIMITED BY SIZE  DELIM
+               WE-XWF2VA               DELIMITED BY SIZE  DELIM
+               WE-XWF3VA               DELIMITED BY SIZE  DELIM
+               WE-XWF4VA               DELIMITED BY SIZE  DELIM
+               WE-XWF6VA               DELIMITED BY SIZE  DELIM
+               WE-XWIDV0               DELIMITED BY SIZE  DELIM
+               WE-XWGAVA               DELIMITED BY SIZE  DELIM
+               WE-XWGBVA               DELIMITED BY SIZE  DELIM
+               WE-XWGCVA               DELIMITED BY SIZE  DELIM
+               WE-XWGDVA               DELIMITED BY SIZE  DELIM
+               WE-XWGEVA               DELIMITED BY SIZE  DELIM
+               WE-XWGFVA               DELIMITED BY SIZE  DELIM
+               WE-XWGGVA               DELIMITED BY SIZE  DELIM
+               WE-CUSNO                DELIMITED BY SIZE
+               INTO  EXTRACT-RECORD
+           END-STRING.
+       BLDEXT-EXIT.  EXIT.
+
+       READ-NEXT-CUSTS-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CUSTS.
+           READ  CUSTS-FILE   NEXT RECORD
+              AT END  MOVE "N"  TO  RECORD-FOUND-CUSTS
+              NOT AT END  MOVE "Y"  TO  RECORD-FOUND-CUSTS
+                      GO RNDTLF-EXIT.
+           IF  EXT-HIGH-CUCD NOT = SPACES
+                AND  XWBCCD OF CUSTS-RECORD > EXT-HIGH-CUCD
+               MOVE "N"  TO  RECORD-FOUND-CUSTS
+           END-IF.
+       RNDTLF-EXIT. EXIT.
