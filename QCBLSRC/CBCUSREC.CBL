@@ -0,0 +1,242 @@
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCUSREC.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   09 AUG. 2026.
+
+      * Batch data-integrity report - lists every customer whose
+      * group code (XWBNCD), salesman code (PERSON) or distributor
+      * code (DSDCDE) does not resolve to a record in CUSGRP-FILE,
+      * SLMEN-FILE or DISTS-FILE. A blank code is not treated as
+      * orphaned - those fields are optional on the customer master.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD
+               FILE STATUS IS CUSTS-FILE-STATUS.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                        WITH DUPLICATES.
+
+           SELECT DISTS-FILE
+               ASSIGN TO DATABASE-DISTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF DISTS-RECORD
+                        WITH DUPLICATES.
+
+           SELECT CUSGRP-FILE
+               ASSIGN TO DATABASE-CUSGRP
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSGRP-RECORD.
+
+           SELECT LIST-FILE
+               ASSIGN TO PRINTER-QSYSPRT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR      OF  CUSTS.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN  OF  SLMEN.
+
+       FD  DISTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DISTS-RECORD.
+           COPY DDS-RPRODS  OF  DISTS.
+
+       FD  CUSGRP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSGRP-RECORD.
+           COPY DDS-CUSGRPR OF  CUSGRP.
+
+       FD  LIST-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  LIST-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTS-FILE-STATUS           PIC X(2) VALUE SPACES.
+
+       01  WS-VARIABLES.
+           02  RECORD-FOUND-CUSTS      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-SLMEN      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-DISTS      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-CUSGRP     PIC X   VALUE SPACES.
+           02  WS-ORPHAN-FOUND         PIC X   VALUE SPACES.
+           02  WS-ORPHAN-COUNT         PIC 9(05) VALUE 0.
+           02  WS-ORPHAN-LEN           PIC 9(03) VALUE 1.
+
+       01  WS-HEADING-1.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(48) VALUE
+               "CUSTOMER MASTER REFERENCE RECONCILIATION REPORT".
+           02  FILLER            PIC X(83) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(06) VALUE "CUST#".
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  FILLER            PIC X(30) VALUE "CUSTOMER NAME".
+           02  FILLER            PIC X(93) VALUE
+               "ORPHANED REFERENCE(S)".
+
+       01  WS-DETAIL-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  DL-XWBCCD         PIC X(05).
+           02  FILLER            PIC X(03) VALUE SPACES.
+           02  DL-XWG4TX         PIC X(30).
+           02  DL-ORPHAN-TEXT    PIC X(93).
+
+       01  WS-TOTAL-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(25) VALUE
+               "CUSTOMERS WITH ORPHANS:".
+           02  FILLER            PIC X(01) VALUE SPACES.
+           02  TL-COUNT          PIC ZZZZ9.
+           02  FILLER            PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM PRINT-HEADINGS  THRU  PRTHDG-EXIT.
+           PERFORM READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+           PERFORM CHECK-CUSTS-RECORD  THRU  CHKCST-EXIT
+                   UNTIL  RECORD-FOUND-CUSTS = "N".
+           PERFORM PRINT-TOTAL-LINE  THRU  PRTOT-EXIT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN  INPUT   CUSTS-FILE
+                         SLMEN-FILE
+                         DISTS-FILE
+                         CUSGRP-FILE
+                 OUTPUT  LIST-FILE.
+       OPENF-EXIT.  EXIT.
+
+       CLOSE-FILES.
+           CLOSE  CUSTS-FILE
+                  SLMEN-FILE
+                  DISTS-FILE
+                  CUSGRP-FILE
+                  LIST-FILE.
+       CLOSEF-EXIT.  EXIT.
+
+       PRINT-HEADINGS.
+           WRITE  LIST-RECORD  FROM  WS-HEADING-1
+                  AFTER ADVANCING PAGE.
+           WRITE  LIST-RECORD  FROM  WS-HEADING-2
+                  AFTER ADVANCING 2 LINES.
+       PRTHDG-EXIT.  EXIT.
+
+       CHECK-CUSTS-RECORD.
+           MOVE  SPACES  TO  DL-ORPHAN-TEXT.
+           MOVE  "N"  TO  WS-ORPHAN-FOUND.
+           MOVE  1  TO  WS-ORPHAN-LEN.
+           PERFORM CHECK-CUSGRP-ROUTINE  THRU  CHKGRP-EXIT.
+           PERFORM CHECK-SLMEN-ROUTINE   THRU  CHKSLM-EXIT.
+           PERFORM CHECK-DISTS-ROUTINE   THRU  CHKDST-EXIT.
+           IF  WS-ORPHAN-FOUND = "Y"
+               MOVE  XWBCCD OF CUSTS-RECORD  TO  DL-XWBCCD
+               MOVE  XWG4TX OF CUSTS-RECORD  TO  DL-XWG4TX
+               WRITE  LIST-RECORD  FROM  WS-DETAIL-LINE
+                      AFTER ADVANCING 1 LINE
+               ADD  1  TO  WS-ORPHAN-COUNT
+           END-IF.
+           PERFORM READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT.
+       CHKCST-EXIT.  EXIT.
+
+       CHECK-CUSGRP-ROUTINE.
+           IF  XWBNCD OF CUSTS-RECORD NOT = SPACES
+               MOVE  XWBNCD OF CUSTS-RECORD  TO
+                     XWBNCD OF CUSGRP-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-CUSGRP
+               READ  CUSGRP-FILE
+                     INVALID KEY
+                         MOVE "N"  TO  RECORD-FOUND-CUSGRP
+               END-READ
+               IF  RECORD-FOUND-CUSGRP = "N"
+                   MOVE  "Y"  TO  WS-ORPHAN-FOUND
+                   STRING  " GROUP="  DELIMITED BY SIZE
+                           XWBNCD OF CUSTS-RECORD DELIMITED BY SPACE
+                           INTO  DL-ORPHAN-TEXT
+                           WITH POINTER  WS-ORPHAN-LEN
+                   END-STRING
+               END-IF
+           END-IF.
+       CHKGRP-EXIT.  EXIT.
+
+       CHECK-SLMEN-ROUTINE.
+           IF  PERSON OF CUSTS-RECORD NOT = SPACES
+               MOVE  PERSON OF CUSTS-RECORD  TO
+                     PERSON OF SLMEN-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-SLMEN
+               READ  SLMEN-FILE
+                     INVALID KEY
+                         MOVE "N"  TO  RECORD-FOUND-SLMEN
+               END-READ
+               IF  RECORD-FOUND-SLMEN = "N"
+                   MOVE  "Y"  TO  WS-ORPHAN-FOUND
+                   STRING  " SLSMN="  DELIMITED BY SIZE
+                           PERSON OF CUSTS-RECORD DELIMITED BY SPACE
+                           INTO  DL-ORPHAN-TEXT
+                           WITH POINTER  WS-ORPHAN-LEN
+                   END-STRING
+               END-IF
+           END-IF.
+       CHKSLM-EXIT.  EXIT.
+
+       CHECK-DISTS-ROUTINE.
+           IF  DSDCDE OF CUSTS-RECORD NOT = SPACES
+               MOVE  DSDCDE OF CUSTS-RECORD  TO  DSDCDE OF DISTS-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-DISTS
+               READ  DISTS-FILE
+                     INVALID KEY
+                         MOVE "N"  TO  RECORD-FOUND-DISTS
+               END-READ
+               IF  RECORD-FOUND-DISTS = "N"
+                   MOVE  "Y"  TO  WS-ORPHAN-FOUND
+                   STRING  " DIST="  DELIMITED BY SIZE
+                           DSDCDE OF CUSTS-RECORD DELIMITED BY SPACE
+                           INTO  DL-ORPHAN-TEXT
+                           WITH POINTER  WS-ORPHAN-LEN
+                   END-STRING
+               END-IF
+           END-IF.
+       CHKDST-EXIT.  EXIT.
+
+       PRINT-TOTAL-LINE.
+           MOVE  WS-ORPHAN-COUNT  TO  TL-COUNT.
+           WRITE  LIST-RECORD  FROM  WS-TOTAL-LINE
+                  AFTER ADVANCING 2 LINES.
+       PRTOT-EXIT.  EXIT.
+
+       READ-NEXT-CUSTS-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CUSTS.
+           READ  CUSTS-FILE   NEXT RECORD
+              AT END  MOVE "N"  TO  RECORD-FOUND-CUSTS
+              NOT AT END  MOVE "Y"  TO  RECORD-FOUND-CUSTS
+                      GO RNDTLF-EXIT.
+       RNDTLF-EXIT. EXIT.
