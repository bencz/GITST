@@ -0,0 +1,267 @@
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCUSRAS.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   09 AUG. 2026.
+
+      * Batch salesman/distributor reassignment - moves every
+      * customer currently carrying the "old" salesman and/or
+      * distributor code supplied on the call to the matching "new"
+      * code, in one pass over CUSTS-FILE, printing a before/after
+      * line for every customer record changed. A blank old/new pair
+      * leaves that assignment alone (e.g. supply only a salesman
+      * pair to reassign salesmen without touching distributors).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD
+               FILE STATUS IS CUSTS-FILE-STATUS.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                        WITH DUPLICATES.
+
+           SELECT DISTS-FILE
+               ASSIGN TO DATABASE-DISTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF DISTS-RECORD
+                        WITH DUPLICATES.
+
+           SELECT LIST-FILE
+               ASSIGN TO PRINTER-QSYSPRT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR      OF  CUSTS.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN  OF  SLMEN.
+
+       FD  DISTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DISTS-RECORD.
+           COPY DDS-RPRODS  OF  DISTS.
+
+       FD  LIST-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  LIST-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTS-FILE-STATUS           PIC X(2) VALUE SPACES.
+
+       01  WS-VARIABLES.
+           02  RECORD-FOUND-CUSTS      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-SLMEN      PIC X   VALUE SPACES.
+           02  RECORD-FOUND-DISTS      PIC X   VALUE SPACES.
+           02  WS-PARMS-OK             PIC X   VALUE "Y".
+           02  WS-CHANGED-COUNT        PIC 9(05) VALUE 0.
+           02  WS-OLD-PERSON           PIC X(05) VALUE SPACES.
+           02  WS-OLD-DSDCDE           PIC X(05) VALUE SPACES.
+           02  WS-RECORD-CHANGED       PIC X   VALUE SPACES.
+
+       01  WS-PARM-ERROR-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  PE-TEXT           PIC X(60) VALUE SPACES.
+           02  FILLER            PIC X(71) VALUE SPACES.
+
+       01  WS-HEADING-1.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(40) VALUE
+               "SALESMAN/DISTRIBUTOR REASSIGNMENT REPORT".
+           02  FILLER            PIC X(91) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(06) VALUE "CUST#".
+           02  FILLER            PIC X(02) VALUE SPACES.
+           02  FILLER            PIC X(30) VALUE "CUSTOMER NAME".
+           02  FILLER            PIC X(13) VALUE "OLD SALESMAN".
+           02  FILLER            PIC X(13) VALUE "NEW SALESMAN".
+           02  FILLER            PIC X(14) VALUE "OLD DISTRIB.".
+           02  FILLER            PIC X(14) VALUE "NEW DISTRIB.".
+           02  FILLER            PIC X(39) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  DL-XWBCCD         PIC X(05).
+           02  FILLER            PIC X(03) VALUE SPACES.
+           02  DL-XWG4TX         PIC X(30).
+           02  DL-OLD-PERSON     PIC X(05).
+           02  FILLER            PIC X(08) VALUE SPACES.
+           02  DL-NEW-PERSON     PIC X(05).
+           02  FILLER            PIC X(08) VALUE SPACES.
+           02  DL-OLD-DSDCDE     PIC X(05).
+           02  FILLER            PIC X(09) VALUE SPACES.
+           02  DL-NEW-DSDCDE     PIC X(05).
+           02  FILLER            PIC X(09) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           02  FILLER            PIC X(01) VALUE SPACE.
+           02  FILLER            PIC X(25) VALUE
+               "CUSTOMER RECORDS CHANGED:".
+           02  FILLER            PIC X(01) VALUE SPACES.
+           02  TL-COUNT          PIC ZZZZ9.
+           02  FILLER            PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  RASN-PARM-AREA.
+           02  RASN-OLD-SLSMN          PIC X(05).
+      *        SALESMAN CODE TO REASSIGN FROM (SPACES = SKIP)
+           02  RASN-NEW-SLSMN          PIC X(05).
+      *        SALESMAN CODE TO REASSIGN TO
+           02  RASN-OLD-DIST           PIC X(05).
+      *        DISTRIBUTOR CODE TO REASSIGN FROM (SPACES = SKIP)
+           02  RASN-NEW-DIST           PIC X(05).
+      *        DISTRIBUTOR CODE TO REASSIGN TO
+
+       PROCEDURE DIVISION  USING  RASN-PARM-AREA.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM PRINT-HEADINGS  THRU  PRTHDG-EXIT.
+           PERFORM VALIDATE-PARMS-ROUTINE  THRU  VALPRM-EXIT.
+           IF  WS-PARMS-OK = "Y"
+               PERFORM READ-NEXT-CUSTS-FILE  THRU  RNDTLF-EXIT
+               PERFORM PROCESS-CUSTS-RECORD  THRU  PRCUST-EXIT
+                       UNTIL  RECORD-FOUND-CUSTS = "N"
+               PERFORM PRINT-TOTAL-LINE  THRU  PRTOT-EXIT
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN  I-O     CUSTS-FILE
+                 INPUT   SLMEN-FILE
+                         DISTS-FILE
+                 OUTPUT  LIST-FILE.
+       OPENF-EXIT.  EXIT.
+
+       CLOSE-FILES.
+           CLOSE  CUSTS-FILE
+                  SLMEN-FILE
+                  DISTS-FILE
+                  LIST-FILE.
+       CLOSEF-EXIT.  EXIT.
+
+      *****************************************************************
+      *  VALIDATE-PARMS-ROUTINE                                       *
+      *  CONFIRMS THE NEW SALESMAN/DISTRIBUTOR CODE SUPPLIED FOR ANY  *
+      *  REASSIGNMENT ACTUALLY REQUESTED RESOLVES ON SLMEN-FILE/      *
+      *  DISTS-FILE, THE SAME LOOKUP GETREC-ROUTINE USES, BEFORE A    *
+      *  SINGLE CUSTOMER RECORD IS TOUCHED. REFUSES TO RUN THE        *
+      *  REASSIGNMENT RATHER THAN CREATE AN ORPHANED REFERENCE.       *
+      *****************************************************************
+       VALIDATE-PARMS-ROUTINE.
+           IF  RASN-OLD-SLSMN NOT = SPACES
+               MOVE  RASN-NEW-SLSMN  TO  PERSON OF SLMEN-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-SLMEN
+               READ  SLMEN-FILE
+                     INVALID KEY
+                         MOVE "N"  TO  RECORD-FOUND-SLMEN
+               END-READ
+               IF  RECORD-FOUND-SLMEN = "N"
+                   MOVE  "N"  TO  WS-PARMS-OK
+                   MOVE  "NEW SALESMAN CODE NOT FOUND ON SLMEN-FILE."
+                                          TO  PE-TEXT
+                   WRITE  LIST-RECORD  FROM  WS-PARM-ERROR-LINE
+                          AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+           IF  RASN-OLD-DIST NOT = SPACES
+               MOVE  RASN-NEW-DIST  TO  DSDCDE OF DISTS-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-DISTS
+               READ  DISTS-FILE
+                     INVALID KEY
+                         MOVE "N"  TO  RECORD-FOUND-DISTS
+               END-READ
+               IF  RECORD-FOUND-DISTS = "N"
+                   MOVE  "N"  TO  WS-PARMS-OK
+                   MOVE
+                     "NEW DISTRIBUTOR CODE NOT FOUND ON DISTS-FILE."
+                                          TO  PE-TEXT
+                   WRITE  LIST-RECORD  FROM  WS-PARM-ERROR-LINE
+                          AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+       VALPRM-EXIT.  EXIT.
+
+       PRINT-HEADINGS.
+           WRITE  LIST-RECORD  FROM  WS-HEADING-1
+                  AFTER ADVANCING PAGE.
+           WRITE  LIST-RECORD  FROM  WS-HEADING-2
+                  AFTER ADVANCING 2 LINES.
+       PRTHDG-EXIT.  EXIT.
+
+       PROCESS-CUSTS-RECORD.
+           MOVE "N"  TO  WS-RECORD-CHANGED.
+           IF  RASN-OLD-SLSMN NOT = SPACES
+               AND  PERSON OF CUSTS-RECORD = RASN-OLD-SLSMN
+               MOVE  PERSON OF CUSTS-RECORD  TO  WS-OLD-PERSON
+               MOVE  RASN-NEW-SLSMN          TO  PERSON OF CUSTS-RECORD
+               MOVE  "Y"  TO  WS-RECORD-CHANGED
+           END-IF.
+           IF  RASN-OLD-DIST NOT = SPACES
+               AND  DSDCDE OF CUSTS-RECORD = RASN-OLD-DIST
+               MOVE  DSDCDE OF CUSTS-RECORD  TO  WS-OLD-DSDCDE
+               MOVE  RASN-NEW-DIST           TO  DSDCDE OF CUSTS-RECORD
+               MOVE  "Y"  TO  WS-RECORD-CHANGED
+           END-IF.
+           IF  WS-RECORD-CHANGED = "Y"
+               REWRITE  CUSTS-RECORD
+                   INVALID KEY
+                       MOVE "N" TO WS-RECORD-CHANGED
+               END-REWRITE
+           END-IF.
+           IF  WS-RECORD-CHANGED = "Y"
+               PERFORM PRINT-DETAIL-LINE  THRU  PRDTL-EXIT
+               ADD  1  TO  WS-CHANGED-COUNT
+           END-IF.
+           PERFORM READ-NEXT-CUSTS-FILE THRU  RNDTLF-EXIT.
+       PRCUST-EXIT.  EXIT.
+
+       PRINT-DETAIL-LINE.
+           MOVE  SPACES  TO  WS-DETAIL-LINE.
+           MOVE  XWBCCD OF CUSTS-RECORD  TO  DL-XWBCCD.
+           MOVE  XWG4TX OF CUSTS-RECORD  TO  DL-XWG4TX.
+           MOVE  WS-OLD-PERSON           TO  DL-OLD-PERSON.
+           MOVE  PERSON OF CUSTS-RECORD  TO  DL-NEW-PERSON.
+           MOVE  WS-OLD-DSDCDE           TO  DL-OLD-DSDCDE.
+           MOVE  DSDCDE OF CUSTS-RECORD  TO  DL-NEW-DSDCDE.
+           MOVE  SPACES  TO  WS-OLD-PERSON  WS-OLD-DSDCDE.
+           WRITE  LIST-RECORD  FROM  WS-DETAIL-LINE
+                  AFTER ADVANCING 1 LINE.
+       PRDTL-EXIT.  EXIT.
+
+       PRINT-TOTAL-LINE.
+           MOVE  WS-CHANGED-COUNT  TO  TL-COUNT.
+           WRITE  LIST-RECORD  FROM  WS-TOTAL-LINE
+                  AFTER ADVANCING 2 LINES.
+       PRTOT-EXIT.  EXIT.
+
+       READ-NEXT-CUSTS-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CUSTS.
+           READ  CUSTS-FILE   NEXT RECORD
+              AT END  MOVE "N"  TO  RECORD-FOUND-CUSTS
+              NOT AT END  MOVE "Y"  TO  RECORD-FOUND-CUSTS
+                      GO RNDTLF-EXIT.
+       RNDTLF-EXIT. EXIT.
